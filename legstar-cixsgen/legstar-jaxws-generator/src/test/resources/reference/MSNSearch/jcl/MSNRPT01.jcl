@@ -0,0 +1,13 @@
+//MSNRPT01 JOB (ACCTNO),'MSN SEARCH RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DAILY SUMMARY OF MSNSEARC SEARCH ACTIVITY BY SOURCE.          *
+//* READS THE MSNRESF RESULTS EXTRACT (WRITTEN BY MSNSEARC) AND   *
+//* PRODUCES THE MSNRPTF PRINTED REPORT.                          *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MSNRPT01
+//STEPLIB  DD   DSN=MSNSEARC.LOADLIB,DISP=SHR
+//MSNRESF  DD   DSN=MSNSEARC.RESULTS.DAILY,DISP=SHR
+//MSNRPTF  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
