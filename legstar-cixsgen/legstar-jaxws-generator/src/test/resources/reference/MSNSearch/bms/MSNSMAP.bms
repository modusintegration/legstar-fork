@@ -0,0 +1,81 @@
+         PRINT NOGEN
+MSNSMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*---------------------------------------------------------------*
+*  MSNSMAP - search parameter entry screen for MSNSEARC.        *
+*---------------------------------------------------------------*
+MSNSMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE    DFHMDF POS=(1,1),                                            X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='MSN SEARCH REQUEST'
+*
+AIDLBL   DFHMDF POS=(3,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='AppID     '
+APPID    DFHMDF POS=(3,12),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(UNPROT,IC,NORM)
+*
+QRYLBL   DFHMDF POS=(4,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='Query     '
+QUERY    DFHMDF POS=(4,12),                                           X
+               LENGTH=60,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+CULLBL   DFHMDF POS=(5,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='Culture   '
+CULTURE  DFHMDF POS=(5,12),                                           X
+               LENGTH=32,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+SFSLBL   DFHMDF POS=(6,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='SafeSrch  '
+SAFESRCH DFHMDF POS=(6,12),                                           X
+               LENGTH=32,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+LATLBL   DFHMDF POS=(7,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='Latitude  '
+LAT      DFHMDF POS=(7,12),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+LONLBL   DFHMDF POS=(8,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='Longitude '
+LON      DFHMDF POS=(8,12),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+RADLBL   DFHMDF POS=(9,1),                                            X
+               LENGTH=10,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='Radius    '
+RADIUS   DFHMDF POS=(9,12),                                           X
+               LENGTH=16,                                             X
+               ATTRB=(UNPROT,NORM)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=79,                                             X
+               ATTRB=(PROT,BRT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END
