@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  MSNCACFD - MSNCACHF VSAM KSDS cache record.                  *
+      *  Keyed on AppID+Query+CultureInfo+SafeSearch. Holds a raw      *
+      *  image of the last successful COM-REPLY body for that key so  *
+      *  INVOKE-SERVICE can skip the live DFHWBCLI call on a repeat    *
+      *  query within the freshness window.                           *
+      *                                                                *
+      *  MSNCAC-REPLY-DATA is capped at 32000 bytes (a realistic VSAM  *
+      *  record ceiling) - replies whose native body exceeds this are *
+      *  served live and simply not cached; see INVOKE-SERVICE.       *
+      *                                                                *
+      *  MSNCAC-CACHED-ABSTIME is the CICS ASKTIME value in effect     *
+      *  when the record was written, used by LOOKUP-RESULT-CACHE to   *
+      *  age the entry out once it falls outside the freshness        *
+      *  window. MSNCAC-CACHED-TIMESTAMP is the same moment in the     *
+      *  usual human-readable form, kept for DISPLAY/problem           *
+      *  determination only.                                          *
+      *****************************************************************
+       01  MSNCAC-RECORD.
+           05  MSNCAC-KEY.
+               10  MSNCAC-APPID             PIC X(40).
+               10  MSNCAC-QUERY             PIC X(128).
+               10  MSNCAC-CULTURE-INFO      PIC X(32).
+               10  MSNCAC-SAFE-SEARCH       PIC X(32).
+           05  MSNCAC-CACHED-TIMESTAMP      PIC X(26).
+           05  MSNCAC-CACHED-ABSTIME        PIC S9(15) COMP-3.
+           05  MSNCAC-HTTP-STATUS           PIC X(3).
+           05  MSNCAC-REPLY-LEN             PIC 9(9) COMP-5.
+           05  MSNCAC-REPLY-DATA            PIC X(32000).
