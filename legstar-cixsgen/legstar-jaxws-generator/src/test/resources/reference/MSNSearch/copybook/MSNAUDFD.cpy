@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  MSNAUDFD - MSNAUDF audit trail record.                       *
+      *  One record per MSNSEARC invocation, written from PROLOG      *
+      *  (request received), ABORT-PROGRAM (failure) and the          *
+      *  successful path through INVOKE-SERVICE.                      *
+      *****************************************************************
+       01  MSNAUD-RECORD.
+           05  MSNAUD-KEY.
+               10  MSNAUD-TIMESTAMP         PIC X(26).
+               10  MSNAUD-TERMID            PIC X(4).
+           05  MSNAUD-APPID                 PIC X(40).
+           05  MSNAUD-QUERY                 PIC X(128).
+           05  MSNAUD-CULTURE-INFO          PIC X(32).
+           05  MSNAUD-SAFE-SEARCH           PIC X(32).
+           05  MSNAUD-HTTP-STATUS           PIC X(3).
+           05  MSNAUD-ELAPSED-MS            PIC 9(9) COMP-5.
+           05  MSNAUD-RESP                  PIC S9(9) BINARY.
+           05  MSNAUD-RESP2                 PIC S9(9) BINARY.
+           05  MSNAUD-OUTCOME               PIC X(1).
+               88  MSNAUD-OUTCOME-STARTED   VALUE 'S'.
+               88  MSNAUD-OUTCOME-SUCCESS   VALUE 'C'.
+               88  MSNAUD-OUTCOME-CACHED    VALUE 'H'.
+               88  MSNAUD-OUTCOME-FAILED    VALUE 'F'.
+           05  MSNAUD-ERROR-MESSAGE         PIC X(78).
