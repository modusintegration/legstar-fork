@@ -0,0 +1,125 @@
+      *****************************************************************
+      *  MSNSMAP - symbolic map for the MSNSMAP mapset (bms/MSNSMAP.   *
+      *  bms). Hand-built in the shape the BMS assembler's symbolic    *
+      *  map generator would produce (one <field>L/<field>F/<field>A/  *
+      *  <field>I entry per DFHMDF in MSNSMAPI, the same fields again  *
+      *  as <field>O in MSNSMAPO) since this shop assembles maps on    *
+      *  the mainframe, not alongside the COBOL source.                *
+      *****************************************************************
+       01  MSNSMAPI.
+           02  FILLER                      PIC X(12).
+           02  TITLEL                      PIC S9(4) COMP.
+           02  TITLEF                      PIC X.
+           02  FILLER REDEFINES TITLEF.
+               03  TITLEA                  PIC X.
+           02  TITLEI                      PIC X(40).
+           02  AIDLBLL                     PIC S9(4) COMP.
+           02  AIDLBLF                     PIC X.
+           02  FILLER REDEFINES AIDLBLF.
+               03  AIDLBLA                 PIC X.
+           02  AIDLBLI                     PIC X(10).
+           02  APPIDL                      PIC S9(4) COMP.
+           02  APPIDF                      PIC X.
+           02  FILLER REDEFINES APPIDF.
+               03  APPIDA                  PIC X.
+           02  APPIDI                      PIC X(40).
+           02  QRYLBLL                     PIC S9(4) COMP.
+           02  QRYLBLF                     PIC X.
+           02  FILLER REDEFINES QRYLBLF.
+               03  QRYLBLA                 PIC X.
+           02  QRYLBLI                     PIC X(10).
+           02  QUERYL                      PIC S9(4) COMP.
+           02  QUERYF                      PIC X.
+           02  FILLER REDEFINES QUERYF.
+               03  QUERYA                  PIC X.
+           02  QUERYI                      PIC X(60).
+           02  CULLBLL                     PIC S9(4) COMP.
+           02  CULLBLF                     PIC X.
+           02  FILLER REDEFINES CULLBLF.
+               03  CULLBLA                 PIC X.
+           02  CULLBLI                     PIC X(10).
+           02  CULTUREL                    PIC S9(4) COMP.
+           02  CULTUREF                    PIC X.
+           02  FILLER REDEFINES CULTUREF.
+               03  CULTUREA                PIC X.
+           02  CULTUREI                    PIC X(32).
+           02  SFSLBLL                   PIC S9(4) COMP.
+           02  SFSLBLF                   PIC X.
+           02  FILLER REDEFINES SFSLBLF.
+               03  SFSLBLA               PIC X.
+           02  SFSLBLI                   PIC X(10).
+           02  SAFESRCHL                   PIC S9(4) COMP.
+           02  SAFESRCHF                   PIC X.
+           02  FILLER REDEFINES SAFESRCHF.
+               03  SAFESRCHA               PIC X.
+           02  SAFESRCHI                   PIC X(32).
+           02  LATLBLL                     PIC S9(4) COMP.
+           02  LATLBLF                     PIC X.
+           02  FILLER REDEFINES LATLBLF.
+               03  LATLBLA                 PIC X.
+           02  LATLBLI                     PIC X(10).
+           02  LATL                        PIC S9(4) COMP.
+           02  LATF                        PIC X.
+           02  FILLER REDEFINES LATF.
+               03  LATA                    PIC X.
+           02  LATI                        PIC X(16).
+           02  LONLBLL                     PIC S9(4) COMP.
+           02  LONLBLF                     PIC X.
+           02  FILLER REDEFINES LONLBLF.
+               03  LONLBLA                 PIC X.
+           02  LONLBLI                     PIC X(10).
+           02  LONL                        PIC S9(4) COMP.
+           02  LONF                        PIC X.
+           02  FILLER REDEFINES LONF.
+               03  LONA                    PIC X.
+           02  LONI                        PIC X(16).
+           02  RADLBLL                     PIC S9(4) COMP.
+           02  RADLBLF                     PIC X.
+           02  FILLER REDEFINES RADLBLF.
+               03  RADLBLA                 PIC X.
+           02  RADLBLI                     PIC X(10).
+           02  RADIUSL                     PIC S9(4) COMP.
+           02  RADIUSF                     PIC X.
+           02  FILLER REDEFINES RADIUSF.
+               03  RADIUSA                 PIC X.
+           02  RADIUSI                     PIC X(16).
+           02  MSGL                        PIC S9(4) COMP.
+           02  MSGF                        PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA                    PIC X.
+           02  MSGI                        PIC X(79).
+
+       01  MSNSMAPO REDEFINES MSNSMAPI.
+           02  FILLER                      PIC X(12).
+           02  FILLER                      PIC X(3).
+           02  TITLEO                      PIC X(40).
+           02  FILLER                      PIC X(3).
+           02  AIDLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  APPIDO                      PIC X(40).
+           02  FILLER                      PIC X(3).
+           02  QRYLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  QUERYO                      PIC X(60).
+           02  FILLER                      PIC X(3).
+           02  CULLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  CULTUREO                    PIC X(32).
+           02  FILLER                      PIC X(3).
+           02  SFSLBLO                   PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  SAFESRCHO                   PIC X(32).
+           02  FILLER                      PIC X(3).
+           02  LATLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  LATO                        PIC X(16).
+           02  FILLER                      PIC X(3).
+           02  LONLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  LONO                        PIC X(16).
+           02  FILLER                      PIC X(3).
+           02  RADLBLO                     PIC X(10).
+           02  FILLER                      PIC X(3).
+           02  RADIUSO                     PIC X(16).
+           02  FILLER                      PIC X(3).
+           02  MSGO                        PIC X(79).
