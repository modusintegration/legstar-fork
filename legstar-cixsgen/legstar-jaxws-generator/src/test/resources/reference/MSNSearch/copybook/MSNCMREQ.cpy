@@ -0,0 +1,39 @@
+      *****************************************************************
+      *  MSNCMREQ - Request parameters expected by the MSN search     *
+      *  service. Extracted from MSNSEARC so MSNDRV01 and other       *
+      *  programs that build a COM-REQUEST can COPY the same layout.  *
+      *****************************************************************
+       01 COM-REQUEST.
+           02  R-Search.
+             03  Flags--C PIC 9(9) BINARY.
+             03  SortBy--C PIC 9(9) BINARY.
+             03  ResultFields--C PIC 9(9) BINARY.
+             03  R-string--C PIC 9(9) BINARY.
+             03  SourceRequest--C PIC 9(9) BINARY.
+             03  Request.
+               04  AppID PIC X(40) DISPLAY.
+               04  Query PIC X(128) DISPLAY.
+               04  CultureInfo PIC X(32) DISPLAY.
+               04  SafeSearch PIC X(32) DISPLAY.
+               04  Flags OCCURS 1 TO 10 DEPENDING ON
+                   Flags--C OF COM-REQUEST PIC X(32)
+                   DISPLAY.
+               04  Location.
+                 05  Latitude COMP-2.
+                 05  Longitude COMP-2.
+                 05  Radius COMP-2.
+               04  Requests.
+                 05  SourceRequest OCCURS 0 TO 10 DEPENDING ON
+                     SourceRequest--C OF COM-REQUEST.
+                   06  R-Source PIC X(32) DISPLAY.
+                   06  Offset PIC 9(9) COMP-5.
+                   06  R-Count PIC 9(9) COMP-5.
+                   06  FileType PIC X(32) DISPLAY.
+                   06  SortBy OCCURS 1 TO 10 DEPENDING ON
+                       SortBy--C OF COM-REQUEST PIC
+                       X(32) DISPLAY.
+                   06  ResultFields OCCURS 1 TO 10 DEPENDING ON
+                       ResultFields--C OF COM-REQUEST PIC X(32) DISPLAY.
+                   06  SearchTagFilters.
+                     07  R-string OCCURS 0 TO 10 DEPENDING ON
+                         R-string--C OF COM-REQUEST PIC X(32) DISPLAY.
