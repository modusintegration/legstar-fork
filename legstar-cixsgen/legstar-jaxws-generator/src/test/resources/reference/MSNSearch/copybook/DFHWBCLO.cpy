@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  DFHWBCLO - CICS Web Client Interface commarea layout.        *
+      *  Shipped by CICS TS in hlq.CICS.SDFHCOB; reproduced here       *
+      *  (fields actually referenced by this subsystem only) purely   *
+      *  so the programs below can be syntax-checked off of the CICS  *
+      *  LPAR. Do not ship this copy of the member - at deploy time   *
+      *  resolve COPY DFHWBCLO against the real CICS-supplied library.*
+      *****************************************************************
+       01  DFHWBCLI-ARG.
+           05  WBCLI-VERSION-NO        PIC X(2).
+           05  WBCLI-FUNCTION          PIC X(8).
+           05  WBCLI-METHOD            PIC X(8).
+           05  WBCLI-FLAGS             PIC X(1).
+           05  WBCLI-URL-PTR           USAGE POINTER.
+           05  WBCLI-URL-LEN           PIC 9(9) COMP-5.
+           05  WBCLI-REQUEST-BODY-PTR  USAGE POINTER.
+           05  WBCLI-REQUEST-BODY-LEN  PIC 9(9) COMP-5.
+           05  WBCLI-MEDIATYPE         PIC X(56).
+           05  WBCLI-RESPONSE          PIC S9(9) BINARY.
+           05  WBCLI-REASON            PIC S9(9) BINARY.
+           05  WBCLI-HTTP-STATUS-CODE  PIC X(3).
+           05  WBCLI-RESPONSE-BODY-PTR USAGE POINTER.
+           05  WBCLI-RESPONSE-BODY-LEN PIC 9(9) COMP-5.
+
+      *---------------------------------------------------------------*
+      *  Symbolic constants used with DFHWBCLI-ARG above.             *
+      *---------------------------------------------------------------*
+       01  WBCLI-VERSION-CURRENT       PIC X(2)         VALUE '01'.
+       01  WBCLI-FUNCTION-CONVERSE     PIC X(8)         VALUE 'CONVERSE'.
+       01  WBCLI-METHOD-POST           PIC X(8)         VALUE 'POST'.
+       01  WBCLI-RESPONSE-DISASTER     PIC S9(9) BINARY VALUE 16.
+       01  WBCLI-RESPONSE-EXCEPTION    PIC S9(9) BINARY VALUE 8.
+       01  WBCLI-REASON-HTTP-ERROR     PIC S9(9) BINARY VALUE 1.
