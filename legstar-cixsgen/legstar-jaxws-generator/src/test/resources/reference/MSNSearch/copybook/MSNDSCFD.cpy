@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  MSNDSCFD - MSNDSCF discrepancy record.                       *
+      *  Written whenever a SourceResponse's claimed Total does not    *
+      *  agree with the actual number of Result occurrences, which    *
+      *  usually means the provider's response was truncated or its   *
+      *  paging is misbehaving.                                        *
+      *****************************************************************
+       01  MSNDSC-RECORD.
+           05  MSNDSC-KEY.
+               10  MSNDSC-TIMESTAMP         PIC X(26).
+               10  MSNDSC-SEQUENCE          PIC 9(4).
+           05  MSNDSC-APPID                 PIC X(40).
+           05  MSNDSC-QUERY                 PIC X(128).
+           05  MSNDSC-SOURCE                PIC X(32).
+           05  MSNDSC-REPORTED-TOTAL        PIC 9(9) COMP-5.
+           05  MSNDSC-ACTUAL-COUNT          PIC 9(9) COMP-5.
