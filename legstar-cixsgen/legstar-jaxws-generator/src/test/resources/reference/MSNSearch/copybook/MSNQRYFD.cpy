@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  MSNQRYFD - MSNQRYF batch driver input record.                *
+      *  One record per query MSNDRV01 is to run. MSNQRY-SEQUENCE is  *
+      *  the checkpoint key: it is the relative position of the query *
+      *  in the input file, assigned when the file is built and      *
+      *  never renumbered, so a restart can resume strictly after the *
+      *  last one successfully processed.                             *
+      *****************************************************************
+       01  MSNQRY-RECORD.
+           05  MSNQRY-KEY.
+               10  MSNQRY-SEQUENCE          PIC 9(9).
+           05  MSNQRY-APPID                 PIC X(40).
+           05  MSNQRY-QUERY                 PIC X(128).
+           05  MSNQRY-CULTURE-INFO          PIC X(32).
+           05  MSNQRY-SAFE-SEARCH           PIC X(32).
+           05  MSNQRY-SOURCE-COUNT          PIC 9(2).
+           05  MSNQRY-SOURCE-REQUEST OCCURS 5 TIMES.
+               10  MSNQRY-SOURCE            PIC X(32).
+               10  MSNQRY-OFFSET            PIC 9(9).
+               10  MSNQRY-COUNT             PIC 9(9).
+               10  MSNQRY-FILE-TYPE         PIC X(32).
