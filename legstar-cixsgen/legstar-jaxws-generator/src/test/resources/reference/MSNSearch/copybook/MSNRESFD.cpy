@@ -0,0 +1,60 @@
+      *****************************************************************
+      *  MSNRESFD - MSNRESF results file record.                      *
+      *  One record is written per Result occurrence returned by the  *
+      *  search service. Keyed on AppID+Query+Timestamp so repeated   *
+      *  queries for the same AppID/Query do not collide.             *
+      *****************************************************************
+       01  MSNRES-RECORD.
+           05  MSNRES-KEY.
+               10  MSNRES-APPID             PIC X(40).
+               10  MSNRES-QUERY             PIC X(128).
+               10  MSNRES-TIMESTAMP         PIC X(26).
+               10  MSNRES-SEQUENCE          PIC 9(4).
+           05  MSNRES-CULTURE-INFO          PIC X(32).
+           05  MSNRES-SAFE-SEARCH           PIC X(32).
+           05  MSNRES-SOURCE                PIC X(32).
+           05  MSNRES-SOURCE-OFFSET         PIC 9(9) COMP-5.
+           05  MSNRES-SOURCE-TOTAL          PIC 9(9) COMP-5.
+           05  MSNRES-RECOURSE-QUERY        PIC X(32).
+           05  MSNRES-TITLE                 PIC X(32).
+           05  MSNRES-DESCRIPTION           PIC X(256).
+           05  MSNRES-URL                   PIC X(32).
+           05  MSNRES-DISPLAY-URL           PIC X(32).
+           05  MSNRES-CACHE-URL             PIC X(32).
+           05  MSNRES-SOURCE0               PIC X(32).
+           05  MSNRES-SEARCH-TAGS           PIC X(32).
+           05  MSNRES-PHONE                 PIC X(32).
+           05  MSNRES-DATE-TIME.
+               10  MSNRES-YEAR              PIC 9(9) COMP-5.
+               10  MSNRES-MONTH             PIC 9(9) COMP-5.
+               10  MSNRES-DAY               PIC 9(9) COMP-5.
+               10  MSNRES-HOUR              PIC 9(9) COMP-5.
+               10  MSNRES-MINUTE            PIC 9(9) COMP-5.
+               10  MSNRES-SECOND            PIC 9(9) COMP-5.
+           05  MSNRES-ADDRESS.
+               10  MSNRES-ADDR-LINE         PIC X(32).
+               10  MSNRES-PRIMARY-CITY      PIC X(32).
+               10  MSNRES-SECONDARY-CITY    PIC X(32).
+               10  MSNRES-SUBDIVISION       PIC X(32).
+               10  MSNRES-POSTAL-CODE       PIC X(32).
+               10  MSNRES-COUNTRY-REGION    PIC X(32).
+               10  MSNRES-FORMATTED-ADDR    PIC X(32).
+           05  MSNRES-SUMMARY               PIC X(32).
+           05  MSNRES-RESULT-TYPE           PIC X(32).
+           05  MSNRES-IMAGE.
+               10  MSNRES-IMAGE-URL         PIC X(32).
+               10  MSNRES-IMAGE-WIDTH       PIC 9(9) COMP-5.
+               10  MSNRES-IMAGE-HEIGHT      PIC 9(9) COMP-5.
+               10  MSNRES-IMAGE-FILESIZE    PIC 9(9) COMP-5.
+               10  MSNRES-THUMB-URL         PIC X(32).
+               10  MSNRES-THUMB-WIDTH       PIC 9(9) COMP-5.
+               10  MSNRES-THUMB-HEIGHT      PIC 9(9) COMP-5.
+               10  MSNRES-THUMB-FILESIZE    PIC 9(9) COMP-5.
+           05  MSNRES-VIDEO.
+               10  MSNRES-PLAY-URL          PIC X(32).
+               10  MSNRES-VIDEO-SOURCE-TTL  PIC X(32).
+               10  MSNRES-VIDEO-FORMAT      PIC X(32).
+               10  MSNRES-RUNTIME           PIC 9(9) COMP-5.
+               10  MSNRES-VIDEO-WIDTH       PIC 9(9) COMP-5.
+               10  MSNRES-VIDEO-HEIGHT      PIC 9(9) COMP-5.
+               10  MSNRES-VIDEO-FILESIZE    PIC 9(9) COMP-5.
