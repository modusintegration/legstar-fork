@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  MSNEXCFD - MSNEXCF dead-letter record.                       *
+      *  Written when the retry loop around EXEC CICS LINK            *
+      *  PROGRAM('DFHWBCLI') exhausts its attempts, so the request    *
+      *  can be requeued later instead of being lost.                 *
+      *****************************************************************
+       01  MSNEXC-RECORD.
+           05  MSNEXC-KEY.
+               10  MSNEXC-TIMESTAMP         PIC X(26).
+               10  MSNEXC-TERMID            PIC X(4).
+           05  MSNEXC-APPID                 PIC X(40).
+           05  MSNEXC-QUERY                 PIC X(128).
+           05  MSNEXC-RETRY-COUNT           PIC 9(2).
+           05  MSNEXC-RESP                  PIC S9(9) BINARY.
+           05  MSNEXC-RESP2                 PIC S9(9) BINARY.
+           05  MSNEXC-REQUEUED              PIC X(1) VALUE 'N'.
+               88  MSNEXC-IS-REQUEUED       VALUE 'Y'.
+           05  MSNEXC-REQUEST.
+      *        MSNEXC-REQUEST-DATA holds a raw image of COM-REQUEST
+      *        (MSNCMREQ), sized to its worst-case length (all OCCURS
+      *        tables at their maximum) so any request fits regardless
+      *        of how many Flags/SourceRequest/SortBy entries it used.
+               10  MSNEXC-REQUEST-LEN       PIC 9(9) COMP-5.
+               10  MSNEXC-REQUEST-DATA      PIC X(10916).
