@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  MSNCKPFD - MSNDRV01 checkpoint record.                       *
+      *  Held as CICS TSQ MSNCKPQ (one queue per DRIVER-ID) and        *
+      *  mirrored to the MSNCKPF restart file after every successfully *
+      *  processed query, so a resubmit of MSNDRV01 after an outage    *
+      *  resumes at MSNCKP-LAST-SEQUENCE + 1 instead of from the top.  *
+      *****************************************************************
+       01  MSNCKP-RECORD.
+           05  MSNCKP-KEY.
+               10  MSNCKP-DRIVER-ID         PIC X(8).
+           05  MSNCKP-LAST-SEQUENCE         PIC 9(9).
+           05  MSNCKP-TIMESTAMP             PIC X(26).
+           05  MSNCKP-STATUS                PIC X(1).
+               88  MSNCKP-IN-PROGRESS       VALUE 'P'.
+               88  MSNCKP-COMPLETE          VALUE 'C'.
