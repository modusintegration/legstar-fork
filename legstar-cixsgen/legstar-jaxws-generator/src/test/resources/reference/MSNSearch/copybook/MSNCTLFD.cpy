@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  MSNCTLFD - service endpoint control record.                  *
+      *  Read by MSNSEARC/MSNDRV01 at start-up, either from CICS TSQ  *
+      *  MSNCFGQ or (fallback) from the MSNCTLF KSDS below, so ops can *
+      *  repoint the transaction to a new search-service host/port    *
+      *  without a recompile. Single record keyed by MSNCTL-CFG-ID.   *
+      *****************************************************************
+       01  MSNCTL-RECORD.
+           05  MSNCTL-KEY.
+               10  MSNCTL-CFG-ID            PIC X(8).
+           05  MSNCTL-SERVICE-URI           PIC X(55).
+           05  MSNCTL-DEFAULT-APPID         PIC X(40).
+           05  MSNCTL-CREDENTIALS           PIC X(40).
