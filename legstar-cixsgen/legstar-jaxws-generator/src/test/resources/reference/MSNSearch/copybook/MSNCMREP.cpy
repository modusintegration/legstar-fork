@@ -0,0 +1,91 @@
+      *****************************************************************
+      *  MSNCMREP - Reply parameters as returned by the MSN search    *
+      *  service. Extracted from MSNSEARC so programs reading back a  *
+      *  previously saved/cached COM-REPLY can COPY the same layout.  *
+      *                                                                *
+      *  NOTE: Video.Format was renamed VideoFormat - FORMAT is a     *
+      *  reserved word under some COBOL dialects and the field is not *
+      *  referenced by name anywhere outside this layout.             *
+      *  NOTE: Video.StaticThumbnail.URL was renamed                 *
+      *  StaticThumbnailURL - it is otherwise ambiguous with          *
+      *  Result.Url once both are in scope in the same program.       *
+      *****************************************************************
+       01 COM-REPLY.
+           02  SearchResponse.
+             03  SearchTag--C PIC 9(9) BINARY.
+             03  Result--C PIC 9(9) BINARY.
+             03  SourceResponse--C PIC 9(9) BINARY.
+             03  Response.
+               04  Responses.
+                 05  SourceResponse OCCURS 0 TO 10 DEPENDING ON
+                     SourceResponse--C.
+                   06  R-Source PIC X(32) DISPLAY.
+                   06  Offset PIC 9(9) COMP-5.
+                   06  Total PIC 9(9) COMP-5.
+                   06  RecourseQuery PIC X(32) DISPLAY.
+                   06  Results.
+                     07  Result OCCURS 0 TO 10 DEPENDING ON Result--C.
+                       08  R-Title PIC X(32) DISPLAY.
+                       08  Description PIC X(256) DISPLAY.
+                       08  Url PIC X(32) DISPLAY.
+                       08  DisplayUrl PIC X(32) DISPLAY.
+                       08  CacheUrl PIC X(32) DISPLAY.
+                       08  R-Source0 PIC X(32) DISPLAY.
+                       08  SearchTags PIC X(32) DISPLAY.
+                       08  Phone PIC X(32) DISPLAY.
+                       08  DateTime.
+                         09  Year PIC 9(9) COMP-5.
+                         09  Month PIC 9(9) COMP-5.
+                         09  R-Day PIC 9(9) COMP-5.
+                         09  Hour PIC 9(9) COMP-5.
+                         09  Minute PIC 9(9) COMP-5.
+                         09  Second PIC 9(9) COMP-5.
+                       08  R-Address.
+                         09  AddressLine PIC X(32) DISPLAY.
+                         09  PrimaryCity PIC X(32) DISPLAY.
+                         09  SecondaryCity PIC X(32) DISPLAY.
+                         09  Subdivision PIC X(32) DISPLAY.
+                         09  PostalCode PIC X(32) DISPLAY.
+                         09  CountryRegion PIC X(32) DISPLAY.
+                         09  FormattedAddress PIC X(32) DISPLAY.
+                       08  Location.
+                         09  Latitude COMP-2.
+                         09  Longitude COMP-2.
+                         09  Radius COMP-2.
+                       08  SearchTagsArray.
+                         09  SearchTag OCCURS 0 TO 10 DEPENDING ON
+                             SearchTag--C.
+                           10  Name PIC X(32) DISPLAY.
+                           10  R-Value PIC X(32) DISPLAY.
+                       08  Summary PIC X(32) DISPLAY.
+                       08  ResultType PIC X(32) DISPLAY.
+                       08  Image.
+                         09  ImageURL PIC X(32) DISPLAY.
+                         09  ImageWidth PIC 9(9) COMP-5.
+                         09  ImageHeight PIC 9(9) COMP-5.
+                         09  ImageFileSize PIC 9(9) COMP-5.
+                         09  ThumbnailURL PIC X(32) DISPLAY.
+                         09  ThumbnailWidth PIC 9(9) COMP-5.
+                         09  ThumbnailHeight PIC 9(9) COMP-5.
+                         09  ThumbnailFileSize PIC 9(9) COMP-5.
+                       08  Video.
+                         09  PlayUrl PIC X(32) DISPLAY.
+                         09  SourceTitle PIC X(32) DISPLAY.
+                         09  VideoFormat PIC X(32) DISPLAY.
+                         09  RunTime PIC 9(9) COMP-5.
+                         09  Width PIC 9(9) COMP-5.
+                         09  Height PIC 9(9) COMP-5.
+                         09  FileSize PIC 9(9) COMP-5.
+                         09  StaticThumbnail.
+                           10  StaticThumbnailURL PIC X(32) DISPLAY.
+                           10  Format0 PIC X(32) DISPLAY.
+                           10  Width0 PIC 9(9) COMP-5.
+                           10  Height0 PIC 9(9) COMP-5.
+                           10  FileSize0 PIC 9(9) COMP-5.
+                         09  MotionThumbnail.
+                           10  URL0 PIC X(32) DISPLAY.
+                           10  Format1 PIC X(32) DISPLAY.
+                           10  RunTime0 PIC 9(9) COMP-5.
+                           10  Width1 PIC 9(9) COMP-5.
+                           10  Height1 PIC 9(9) COMP-5.
+                           10  FileSize1 PIC 9(9) COMP-5.
