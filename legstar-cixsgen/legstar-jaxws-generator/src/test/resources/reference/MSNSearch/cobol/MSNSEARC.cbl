@@ -1,430 +1,1384 @@
-       PROCESS XOPTS(APOST)
-       PROCESS NOSEQ LIB OPTIMIZE(FULL)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MSNSEARC.
-      *****************************************************************
-      * OVERVIEW                                                      *
-      * --------                                                      *
-      * Sample transaction calling a remote service using DFHWBCLI    *
-      * DFHWBCLI is the Web Client Interface available since TS 2.3   *
-      * The HTTP body contains raw mainframe data. It is expected     *
-      * that the receiver will use LegStar COBOL binding to convert   *
-      * payload to a Java object.                                     *
-      *                                                               *
-      * Program generated by LegStar Mainframe to Jaxws generator.    *
-      * Follow the TODO markers to customize this program.            *
-      *****************************************************************
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       DATA DIVISION.
-      *****************************************************************
-      *        W O R K I N G    S T O R A G E    S E C T I O N        *
-      *****************************************************************
-       WORKING-STORAGE SECTION.
-       
-      *---------------------------------------------------------------*
-      *  Constants                                                    *
-      *---------------------------------------------------------------*
-       77  W00-SERVICE-URI PIC X(55) VALUE 'http://192.168.0.112:8080/c2
-      -    'ws-MSNSearch/MSNSearchProxy'.
-
-
-      *---------------------------------------------------------------*
-      *  CICS API parameters                                          *
-      *---------------------------------------------------------------*
-       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
-       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
-      *
-      * DFHWBCLI Commarea layout (hlq.CICS.SDFHCOB)
-      *
-          COPY DFHWBCLO.    
-
-      *---------------------------------------------------------------*
-      *  Work variables                                               *
-      *---------------------------------------------------------------*
-       01  ERROR-MESSAGE                  PIC X(78) VALUE SPACES.
-           88 NO-ERROR-MESSAGE VALUE SPACES.
-
-       01  WS-I                           PIC S9(9) BINARY VALUE ZERO.
-       01  WS-DOUBLE-CHAR.
-           05  FILLER                     PIC X VALUE LOW-VALUES.
-           05  WS-CHAR                    PIC X.
-       01  WS-NUM REDEFINES WS-DOUBLE-CHAR PIC 9(4) COMP-5.
-
-      *---------------------------------------------------------------*
-      *  Poor man's ASCII to EBCDIC table used to interpret error     *
-      *  messages only. Enterprise COBOL users should use DISPLAY-OF. *
-      *---------------------------------------------------------------*
-       01  W00-ASCII-2-EBCDIC-CHARS.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-           05 FILLER                      PIC X(128) VALUE
-                                      X'00010203372D2E2F1605250B0C0D0E0F
-      -                                '101112133C3D322618193F27221D351F
-      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
-      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
-      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
-      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
-      -                                '79818283848586878889919293949596
-      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
-      -                                ''.
-       01  FILLER REDEFINES W00-ASCII-2-EBCDIC-CHARS.
-           05  W00-ASCII-2-EBCDIC         PIC X OCCURS 256 .
-
-      *---------------------------------------------------------------*
-      *  Request parameters expected by target web service            *
-      *---------------------------------------------------------------*
-       01 COM-REQUEST.
-           02  R-Search.
-             03  Flags--C PIC 9(9) BINARY.
-             03  SortBy--C PIC 9(9) BINARY.
-             03  ResultFields--C PIC 9(9) BINARY.
-             03  R-string--C PIC 9(9) BINARY.
-             03  SourceRequest--C PIC 9(9) BINARY.
-             03  Request.
-               04  AppID PIC X(40) DISPLAY.
-               04  Query PIC X(128) DISPLAY.
-               04  CultureInfo PIC X(32) DISPLAY.
-               04  SafeSearch PIC X(32) DISPLAY.
-               04  Flags OCCURS 1 TO 10 DEPENDING ON Flags--C PIC X(32) 
-                   DISPLAY.
-               04  Location.
-                 05  Latitude COMP-2.
-                 05  Longitude COMP-2.
-                 05  Radius COMP-2.
-               04  Requests.
-                 05  SourceRequest OCCURS 0 TO 10 DEPENDING ON 
-                     SourceRequest--C.
-                   06  R-Source PIC X(32) DISPLAY.
-                   06  Offset PIC 9(9) COMP-5.
-                   06  R-Count PIC 9(9) COMP-5.
-                   06  FileType PIC X(32) DISPLAY.
-                   06  SortBy OCCURS 1 TO 10 DEPENDING ON SortBy--C PIC 
-                       X(32) DISPLAY.
-                   06  ResultFields OCCURS 1 TO 10 DEPENDING ON 
-                       ResultFields--C PIC X(32) DISPLAY.
-                   06  SearchTagFilters.
-                     07  R-string OCCURS 0 TO 10 DEPENDING ON 
-                         R-string--C PIC X(32) DISPLAY.
-
-       
-      *****************************************************************
-      *            L I N K A G E       S E C T I O N                  *
-      *****************************************************************
-       LINKAGE SECTION.
-
-      *---------------------------------------------------------------*
-      *  Reply parameters as returned by target web service           *
-      *---------------------------------------------------------------*
-       01 COM-REPLY.
-           02  SearchResponse.
-             03  SearchTag--C PIC 9(9) BINARY.
-             03  Result--C PIC 9(9) BINARY.
-             03  SourceResponse--C PIC 9(9) BINARY.
-             03  Response.
-               04  Responses.
-                 05  SourceResponse OCCURS 0 TO 10 DEPENDING ON 
-                     SourceResponse--C.
-                   06  R-Source PIC X(32) DISPLAY.
-                   06  Offset PIC 9(9) COMP-5.
-                   06  Total PIC 9(9) COMP-5.
-                   06  RecourseQuery PIC X(32) DISPLAY.
-                   06  Results.
-                     07  Result OCCURS 0 TO 10 DEPENDING ON Result--C.
-                       08  R-Title PIC X(32) DISPLAY.
-                       08  Description PIC X(256) DISPLAY.
-                       08  Url PIC X(32) DISPLAY.
-                       08  DisplayUrl PIC X(32) DISPLAY.
-                       08  CacheUrl PIC X(32) DISPLAY.
-                       08  R-Source0 PIC X(32) DISPLAY.
-                       08  SearchTags PIC X(32) DISPLAY.
-                       08  Phone PIC X(32) DISPLAY.
-                       08  DateTime.
-                         09  Year PIC 9(9) COMP-5.
-                         09  Month PIC 9(9) COMP-5.
-                         09  R-Day PIC 9(9) COMP-5.
-                         09  Hour PIC 9(9) COMP-5.
-                         09  Minute PIC 9(9) COMP-5.
-                         09  Second PIC 9(9) COMP-5.
-                       08  R-Address.
-                         09  AddressLine PIC X(32) DISPLAY.
-                         09  PrimaryCity PIC X(32) DISPLAY.
-                         09  SecondaryCity PIC X(32) DISPLAY.
-                         09  Subdivision PIC X(32) DISPLAY.
-                         09  PostalCode PIC X(32) DISPLAY.
-                         09  CountryRegion PIC X(32) DISPLAY.
-                         09  FormattedAddress PIC X(32) DISPLAY.
-                       08  Location.
-                         09  Latitude COMP-2.
-                         09  Longitude COMP-2.
-                         09  Radius COMP-2.
-                       08  SearchTagsArray.
-                         09  SearchTag OCCURS 0 TO 10 DEPENDING ON 
-                             SearchTag--C.
-                           10  Name PIC X(32) DISPLAY.
-                           10  R-Value PIC X(32) DISPLAY.
-                       08  Summary PIC X(32) DISPLAY.
-                       08  ResultType PIC X(32) DISPLAY.
-                       08  Image.
-                         09  ImageURL PIC X(32) DISPLAY.
-                         09  ImageWidth PIC 9(9) COMP-5.
-                         09  ImageHeight PIC 9(9) COMP-5.
-                         09  ImageFileSize PIC 9(9) COMP-5.
-                         09  ThumbnailURL PIC X(32) DISPLAY.
-                         09  ThumbnailWidth PIC 9(9) COMP-5.
-                         09  ThumbnailHeight PIC 9(9) COMP-5.
-                         09  ThumbnailFileSize PIC 9(9) COMP-5.
-                       08  Video.
-                         09  PlayUrl PIC X(32) DISPLAY.
-                         09  SourceTitle PIC X(32) DISPLAY.
-                         09  Format PIC X(32) DISPLAY.
-                         09  RunTime PIC 9(9) COMP-5.
-                         09  Width PIC 9(9) COMP-5.
-                         09  Height PIC 9(9) COMP-5.
-                         09  FileSize PIC 9(9) COMP-5.
-                         09  StaticThumbnail.
-                           10  URL PIC X(32) DISPLAY.
-                           10  Format0 PIC X(32) DISPLAY.
-                           10  Width0 PIC 9(9) COMP-5.
-                           10  Height0 PIC 9(9) COMP-5.
-                           10  FileSize0 PIC 9(9) COMP-5.
-                         09  MotionThumbnail.
-                           10  URL0 PIC X(32) DISPLAY.
-                           10  Format1 PIC X(32) DISPLAY.
-                           10  RunTime0 PIC 9(9) COMP-5.
-                           10  Width1 PIC 9(9) COMP-5.
-                           10  Height1 PIC 9(9) COMP-5.
-                           10  FileSize1 PIC 9(9) COMP-5.
-
-               
-      *****************************************************************
-      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
-      *****************************************************************
-       PROCEDURE DIVISION.
-
-           PERFORM PROLOG THRU
-               END-PROLOG.
-
-           PERFORM INVOKE-SERVICE THRU
-               END-INVOKE-SERVICE.
-               
-           PERFORM EPILOG THRU
-               END-EPILOG.
-
-           GOBACK.
-       
-      *---------------------------------------------------------------*
-      *  Initialize the DFHWBCLI commarea.                            *
-      *---------------------------------------------------------------*
-       PROLOG.
-
-           DISPLAY
-               'MSNSEARC STARTING ==============================='. 
-
-           PERFORM SET-REQUEST THRU
-               END-SET-REQUEST.
-
-           MOVE LOW-VALUES TO DFHWBCLI-ARG.
-           
-           MOVE WBCLI-VERSION-CURRENT TO WBCLI-VERSION-NO.
-           MOVE WBCLI-FUNCTION-CONVERSE TO WBCLI-FUNCTION.
-           MOVE WBCLI-METHOD-POST TO WBCLI-METHOD.
-      *
-      * Send/Receive native data (no conversion)
-      *
-           MOVE X'13' TO WBCLI-FLAGS.
-           SET WBCLI-URL-PTR TO ADDRESS OF W00-SERVICE-URI.
-           COMPUTE WBCLI-URL-LEN = LENGTH OF W00-SERVICE-URI.
-           SET WBCLI-REQUEST-BODY-PTR TO ADDRESS OF COM-REQUEST.
-           COMPUTE WBCLI-REQUEST-BODY-LEN =
-               LENGTH OF COM-REQUEST.
-           MOVE 'application/octet-stream' TO WBCLI-MEDIATYPE.
-
-           DISPLAY 'PROLOG ENDED'.
-           
-       END-PROLOG.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Populate the request parameters                              *
-      *---------------------------------------------------------------*
-       SET-REQUEST.
-
-           DISPLAY 'SET-REQUEST STARTED'.
-
-      *  TODO set input values in COM-REQUEST                         *
-           
-           DISPLAY 'SET-REQUEST ENDED'.
-
-       END-SET-REQUEST.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Invoke target service and analyze response                   *
-      *---------------------------------------------------------------*
-       INVOKE-SERVICE.
-
-           DISPLAY 'ABOUT TO INVOKE-SERVICE'.
-
-           EXEC CICS LINK PROGRAM('DFHWBCLI')
-                COMMAREA (DFHWBCLI-ARG)
-                RESP     (W03-RESP)
-                RESP2    (W03-RESP2)
-           END-EXEC.
-           
-      * 
-      * Maybe group DFHWEB is not installed in CICS...
-      *
-           IF (W03-RESP NOT = DFHRESP(NORMAL))
-               MOVE 'LINK DFHWBCLI FAILED' TO ERROR-MESSAGE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF.
-
-      * 
-      * Examine DFHWBCLI own return code. Exceptions are usually
-      * timeouts while trying to connect to service
-      *
-           MOVE WBCLI-RESPONSE TO W03-RESP.
-           MOVE WBCLI-REASON   TO W03-RESP2.
-
-           IF (W03-RESP = WBCLI-RESPONSE-DISASTER) OR
-              (W03-RESP = WBCLI-RESPONSE-EXCEPTION AND
-               W03-RESP2 NOT = WBCLI-REASON-HTTP-ERROR)
-               STRING 'DFHWBCLI FAILED TO RUN SERVICE AT '
-                      W00-SERVICE-URI
-                      DELIMITED BY SIZE INTO ERROR-MESSAGE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF.
-           
-      * 
-      * Only accept an HTTP 200 with some content otherwise
-      * try to get a human readable error message from the server
-      *
-           EVALUATE WBCLI-HTTP-STATUS-CODE
-               WHEN '200'
-                   IF WBCLI-RESPONSE-BODY-LEN NOT > ZERO
-                       MOVE 'EMPTY RESPONSE BODY' TO ERROR-MESSAGE
-                   ELSE
-                       SET ADDRESS OF COM-REPLY
-                        TO WBCLI-RESPONSE-BODY-PTR
-                   END-IF
-               WHEN OTHER
-                   IF (WBCLI-RESPONSE-BODY-LEN > ZERO AND
-                       WBCLI-MEDIATYPE = 'text/html')
-                       PERFORM CONVERT-REPLY THRU
-                           END-CONVERT-REPLY
-                       MOVE COM-REPLY(1:WBCLI-RESPONSE-BODY-LEN)
-                         TO ERROR-MESSAGE
-                   ELSE
-                       STRING  'HTTP ERROR=' WBCLI-HTTP-STATUS-CODE
-                                DELIMITED BY SIZE
-                                INTO ERROR-MESSAGE
-                   END-IF
-           END-EVALUATE.
-           
-           IF NO-ERROR-MESSAGE 
-               PERFORM PRINT-RESULTS THRU
-                   END-PRINT-RESULTS
-           ELSE
-               PERFORM ABORT-PROGRAM THRU
-                   END-ABORT-PROGRAM
-           END-IF
-
-           DISPLAY 'INVOKE-SERVICE SUCCESS'.
-
-       END-INVOKE-SERVICE.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Display results returned from target service                 *
-      *---------------------------------------------------------------*
-       PRINT-RESULTS.
-
-      *  TODO do something useful with data returned in  COM-REPLY    *
-
-       END-PRINT-RESULTS.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Terminate program.                                           *
-      *---------------------------------------------------------------*
-       EPILOG.
-
-           PERFORM EXIT-PROGRAM THRU
-               END-EXIT-PROGRAM.
-           
-       END-EPILOG.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Entity body might contain error messages assumed to be       *
-      *  encoded in ASCII. This simplistic routine converts the       *
-      *  content into EBCDIC. Conversion is inplace.                  *
-      *---------------------------------------------------------------*
-       CONVERT-REPLY.
-       
-           DISPLAY 'CONVERT-REPLY STARTED'.
-           
-           SET ADDRESS OF COM-REPLY TO WBCLI-RESPONSE-BODY-PTR.
-           
-           PERFORM VARYING WS-I FROM 1 BY 1
-                     UNTIL WS-I > WBCLI-RESPONSE-BODY-LEN
-               MOVE COM-REPLY(WS-I:1) TO WS-CHAR
-               IF (WS-NUM < 256)
-                   MOVE W00-ASCII-2-EBCDIC(WS-NUM + 1)
-                     TO COM-REPLY(WS-I:1)
-               ELSE
-                   MOVE '?' TO COM-REPLY(WS-I:1)
-               END-IF
-           END-PERFORM.
-           
-           DISPLAY 'CONVERT-REPLY ENDED'.
-
-       END-CONVERT-REPLY.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Free keyboard and return to CICS                             *
-      *---------------------------------------------------------------*
-       EXIT-PROGRAM.
-       
-           EXEC CICS SEND CONTROL FREEKB END-EXEC.
-           
-           DISPLAY 'MSNSEARC STOPPING ==============================='.
-           EXEC CICS RETURN END-EXEC.
-
-       END-EXIT-PROGRAM.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Something went wrong. Report error and exit.                 *
-      *---------------------------------------------------------------*
-       ABORT-PROGRAM.
-           
-           PERFORM DISPLAY-ERROR-MESSAGE THRU
-               END-DISPLAY-ERROR-MESSAGE.
-               
-           PERFORM EXIT-PROGRAM THRU
-               END-EXIT-PROGRAM.
-
-       END-ABORT-PROGRAM.   EXIT.
-
-      *---------------------------------------------------------------*
-      *  Display error messages                                       *
-      *---------------------------------------------------------------*
-       DISPLAY-ERROR-MESSAGE.
-
-           EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC. 
-           DISPLAY '************************************************'.
-           DISPLAY '* ', ERROR-MESSAGE.
-           DISPLAY '* COMPLETION CODE : ', W03-RESP.
-           DISPLAY '* REASON CODE     : ', W03-RESP2.
-           DISPLAY '************************************************'.
-
-       END-DISPLAY-ERROR-MESSAGE.   EXIT.
-       
-       END PROGRAM MSNSEARC.
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNSEARC.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Sample transaction calling a remote service using DFHWBCLI    *
+      * DFHWBCLI is the Web Client Interface available since TS 2.3   *
+      * The HTTP body contains raw mainframe data. It is expected     *
+      * that the receiver will use LegStar COBOL binding to convert   *
+      * payload to a Java object.                                     *
+      *                                                               *
+      * Program generated by LegStar Mainframe to Jaxws generator.    *
+      * Follow the TODO markers to customize this program.            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       
+      *---------------------------------------------------------------*
+      *  Constants                                                    *
+      *---------------------------------------------------------------*
+      *  W00-SERVICE-URI is no longer hardcoded here - LOAD-SERVICE-  *
+      *  CONFIG fills it in from the MSNCFGQ TSQ (or, failing that,   *
+      *  the MSNCTLF control file) every time PROLOG runs, so ops can *
+      *  repoint the transaction at a new host/port without a        *
+      *  recompile. W00-DEFAULT-SERVICE-URI is the last-resort value  *
+      *  used only if neither source has a record yet.                *
+      *---------------------------------------------------------------*
+       77  W00-SERVICE-URI PIC X(55) VALUE SPACES.
+
+       77  W00-DEFAULT-SERVICE-URI PIC X(55) VALUE 'http://192.168.0.112
+      -    ':8080/c2ws-MSNSearch/MSNSearchProxy'.
+
+       77  W00-CFG-ID               PIC X(8) VALUE 'MSNSRCH1'.
+
+
+      *---------------------------------------------------------------*
+      *  CICS API parameters                                          *
+      *---------------------------------------------------------------*
+       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
+       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
+      *
+      * DFHWBCLI Commarea layout (hlq.CICS.SDFHCOB)
+      *
+          COPY DFHWBCLO.    
+
+      *---------------------------------------------------------------*
+      *  Work variables                                               *
+      *---------------------------------------------------------------*
+       01  ERROR-MESSAGE                  PIC X(78) VALUE SPACES.
+           88 NO-ERROR-MESSAGE VALUE SPACES.
+
+       01  WS-I                           PIC S9(9) BINARY VALUE ZERO.
+       01  WS-DOUBLE-CHAR.
+           05  FILLER                     PIC X VALUE LOW-VALUES.
+           05  WS-CHAR                    PIC X.
+       01  WS-NUM REDEFINES WS-DOUBLE-CHAR PIC 9(4) COMP-5.
+
+      *---------------------------------------------------------------*
+      *  Poor man's ASCII to EBCDIC table used to interpret error     *
+      *  messages only. Enterprise COBOL users should use DISPLAY-OF. *
+      *---------------------------------------------------------------*
+       01  W00-ASCII-2-EBCDIC-CHARS.
+           05 FILLER                      PIC X(128) VALUE
+                                      X'00010203372D2E2F1605250B0C0D0E0F
+      -                                '101112133C3D322618193F27221D351F
+      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
+      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
+      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
+      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
+      -                                '79818283848586878889919293949596
+      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
+      -                                ''.
+           05 FILLER                      PIC X(128) VALUE
+                                      X'00010203372D2E2F1605250B0C0D0E0F
+      -                                '101112133C3D322618193F27221D351F
+      -                                '405A7F7B5B6C507D4D5D5C4E6B604B61
+      -                                'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F
+      -                                '7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6
+      -                                'D7D8D9E2E3E4E5E6E7E8E9ADE0BD5F6D
+      -                                '79818283848586878889919293949596
+      -                                '979899A2A3A4A5A6A7A8A9C04FD0A107
+      -                                ''.
+       01  FILLER REDEFINES W00-ASCII-2-EBCDIC-CHARS.
+           05  W00-ASCII-2-EBCDIC         PIC X OCCURS 256 .
+
+      *---------------------------------------------------------------*
+      *  Generic field translator built on the same table - overlays  *
+      *  WS-CONVERT-FIELD onto whichever MSNRES-xxx field needs        *
+      *  converting (see CONVERT-RESULT-TEXT-FIELDS) so the same loop  *
+      *  in CONVERT-TEXT-FIELD works for any of them, the same way     *
+      *  CONVERT-REPLY overlays COM-REPLY onto the response buffer.    *
+      *---------------------------------------------------------------*
+       01  WS-CONVERT-FIELD              PIC X(256) BASED.
+       01  WS-CONVERT-LEN                PIC S9(4) COMP-5 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Timestamp support, shared by the results/audit/discrepancy   *
+      *  records below.                                                *
+      *---------------------------------------------------------------*
+       01  WS-ABSTIME                    PIC S9(15) COMP-3 VALUE ZERO.
+       01  WS-ABSTIME-DISPLAY            PIC 9(15)         VALUE ZERO.
+       01  WS-DATE-FORMATTED             PIC X(8)  VALUE SPACES.
+       01  WS-TIME-FORMATTED             PIC X(8)  VALUE SPACES.
+       01  WS-TIMESTAMP-TEXT             PIC X(26) VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *  Retry/backoff around EXEC CICS LINK PROGRAM('DFHWBCLI').      *
+      *  Only a transient DFHWBCLI exception (connect/read timeout    *
+      *  and the like, as opposed to a successfully-returned HTTP     *
+      *  error or an outright DISASTER response) is worth retrying.   *
+      *---------------------------------------------------------------*
+       77  WS-MAX-RETRIES                PIC 9(2) COMP-5 VALUE 3.
+       77  WS-RETRY-DELAY-SECS           PIC S9(4) COMP-5 VALUE 2.
+       01  WS-RETRY-COUNT                PIC 9(2) COMP-5 VALUE ZERO.
+       01  WS-RETRY-SWITCH                PIC X(1) VALUE 'N'.
+           88  RETRY-NEEDED                VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Dead-letter record for a request whose retries are          *
+      *  exhausted.                                                   *
+      *---------------------------------------------------------------*
+       COPY MSNEXCFD.
+
+      *---------------------------------------------------------------*
+      *  Audit trail - one MSNAUDF record when the request comes in  *
+      *  (PROLOG), one on every failure (ABORT-PROGRAM) and one on    *
+      *  the successful path through INVOKE-SERVICE.                  *
+      *---------------------------------------------------------------*
+       COPY MSNAUDFD.
+
+       01  WS-START-ABSTIME              PIC S9(15) COMP-3 VALUE ZERO.
+       01  WS-AUD-OUTCOME                PIC X(1)   VALUE SPACE.
+       01  WS-AUD-RESP                   PIC S9(9) BINARY VALUE 0.
+       01  WS-AUD-RESP2                  PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  One MSNRESF record per Result occurrence returned by the     *
+      *  target service.                                               *
+      *---------------------------------------------------------------*
+       COPY MSNRESFD.
+
+      *---------------------------------------------------------------*
+      *  Service endpoint control record, read by LOAD-SERVICE-CONFIG *
+      *  at PROLOG time so ops can repoint the transaction without a  *
+      *  recompile.                                                    *
+      *---------------------------------------------------------------*
+       COPY MSNCTLFD.
+
+      *---------------------------------------------------------------*
+      *  MSNCACHF VSAM KSDS cache of the last successful reply for a  *
+      *  given AppID+Query+CultureInfo+SafeSearch, checked by          *
+      *  LOOKUP-RESULT-CACHE before INVOKE-SERVICE bothers with a      *
+      *  live DFHWBCLI call. WS-CACHE-MAX-AGE-MS is the freshness      *
+      *  window, in the same milliseconds-since-epoch units as        *
+      *  EXEC CICS ASKTIME ABSTIME - a cache entry older than this     *
+      *  is treated as a miss and refreshed from a live call.          *
+      *---------------------------------------------------------------*
+       COPY MSNCACFD.
+
+       77  WS-CACHE-MAX-AGE-MS           PIC S9(9) COMP-5 VALUE 300000.
+       01  WS-CACHE-AGE-MS               PIC S9(15) COMP-3 VALUE ZERO.
+       01  WS-CACHE-HIT-SWITCH           PIC X(1) VALUE 'N'.
+           88  CACHE-HIT                   VALUE 'Y'.
+       01  WS-CAC-RESP                   PIC S9(9) BINARY VALUE 0.
+       01  WS-CAC-RESP2                  PIC S9(9) BINARY VALUE 0.
+
+       01  WS-RES-SEQ                    PIC 9(4) COMP-5 VALUE ZERO.
+       01  WS-SRC-IDX                    PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-RESULT-IDX                 PIC S9(4) COMP-5 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Total-vs-actual-Result-count discrepancy record.              *
+      *---------------------------------------------------------------*
+       COPY MSNDSCFD.
+
+       01  WS-DSC-SEQ                    PIC 9(4) COMP-5 VALUE ZERO.
+       01  WS-DSC-RESP                   PIC S9(9) BINARY VALUE 0.
+       01  WS-DSC-RESP2                  PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Request parameters expected by target web service            *
+      *---------------------------------------------------------------*
+       COPY MSNCMREQ.
+
+      *---------------------------------------------------------------*
+      *  Search parameter entry screen (mapset MSNSMAP, see bms/      *
+      *  MSNSMAP.bms) and the work fields SET-REQUEST uses to          *
+      *  validate what the operator typed before it goes into         *
+      *  COM-REQUEST.                                                  *
+      *---------------------------------------------------------------*
+       COPY MSNSMAP.
+
+       01  WS-SCREEN-VALID-SWITCH        PIC X(1) VALUE 'N'.
+           88  SCREEN-INPUT-VALID          VALUE 'Y'.
+
+       01  WS-GEO-TEXT                   PIC X(16) VALUE SPACES.
+       01  WS-GEO-CHAR                   PIC X     VALUE SPACE.
+       01  WS-GEO-DIGIT                  PIC 9(1)  VALUE ZERO.
+       01  WS-GEO-DIGIT-COUNT             PIC 9(2)  VALUE ZERO.
+       01  WS-GEO-SIGN                   PIC X     VALUE '+'.
+       01  WS-GEO-START                  PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-GEO-IX                     PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-GEO-NUM                    PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-GEO-VALID-SWITCH            PIC X(1) VALUE 'Y'.
+           88  GEO-FIELD-VALID             VALUE 'Y'.
+
+       01  WS-LAT-NUM                    PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-LON-NUM                    PIC S9(9) COMP-5 VALUE ZERO.
+       01  WS-RADIUS-NUM                 PIC S9(9) COMP-5 VALUE ZERO.
+
+
+      *****************************************************************
+      *            L I N K A G E       S E C T I O N                  *
+      *****************************************************************
+       LINKAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  COMMAREA, present only when a caller (e.g. the MSNDRV01      *
+      *  batch driver) LINKs to this program instead of starting it   *
+      *  from a terminal - see SET-REQUEST's EIBCALEN check below.    *
+      *  Laid out exactly like COM-REQUEST so a caller can build one  *
+      *  and LINK straight into it.                                   *
+      *---------------------------------------------------------------*
+       COPY MSNCMREQ REPLACING COM-REQUEST BY DFHCOMMAREA.
+
+      *---------------------------------------------------------------*
+      *  Reply parameters as returned by target web service. Video.   *
+      *  Format was renamed VideoFormat in MSNCMREP - FORMAT is a     *
+      *  reserved word on some COBOL dialects and the field is not    *
+      *  referenced by name anywhere.                                  *
+      *---------------------------------------------------------------*
+       COPY MSNCMREP.
+
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM PROLOG THRU
+               END-PROLOG.
+
+           PERFORM INVOKE-SERVICE THRU
+               END-INVOKE-SERVICE.
+               
+           PERFORM EPILOG THRU
+               END-EPILOG.
+
+           GOBACK.
+       
+      *---------------------------------------------------------------*
+      *  Initialize the DFHWBCLI commarea.                            *
+      *---------------------------------------------------------------*
+       PROLOG.
+
+           DISPLAY
+               'MSNSEARC STARTING ==============================='.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           PERFORM LOAD-SERVICE-CONFIG THRU
+               END-LOAD-SERVICE-CONFIG.
+
+           PERFORM SET-REQUEST THRU
+               END-SET-REQUEST.
+
+           PERFORM GET-TIMESTAMP THRU
+               END-GET-TIMESTAMP.
+           MOVE WS-ABSTIME TO WS-START-ABSTIME.
+
+           MOVE LOW-VALUES TO DFHWBCLI-ARG.
+
+           MOVE WBCLI-VERSION-CURRENT TO WBCLI-VERSION-NO.
+           MOVE WBCLI-FUNCTION-CONVERSE TO WBCLI-FUNCTION.
+           MOVE WBCLI-METHOD-POST TO WBCLI-METHOD.
+      *
+      * Send/Receive native data (no conversion)
+      *
+           MOVE X'13' TO WBCLI-FLAGS.
+           SET WBCLI-URL-PTR TO ADDRESS OF W00-SERVICE-URI.
+           COMPUTE WBCLI-URL-LEN = LENGTH OF W00-SERVICE-URI.
+           SET WBCLI-REQUEST-BODY-PTR TO ADDRESS OF COM-REQUEST.
+           COMPUTE WBCLI-REQUEST-BODY-LEN =
+               LENGTH OF COM-REQUEST.
+           MOVE 'application/octet-stream' TO WBCLI-MEDIATYPE.
+
+      *
+      * DFHWBCLI-ARG is now fully initialized - including
+      * WBCLI-HTTP-STATUS-CODE, which has no VALUE clause of its own -
+      * so the 'started' audit record below picks up a deterministic
+      * blank status rather than whatever was left over in storage.
+      *
+           MOVE 'S' TO WS-AUD-OUTCOME.
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
+           DISPLAY 'PROLOG ENDED'.
+           
+       END-PROLOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Fetch the service endpoint from MSNCFGQ (preferred - ops can  *
+      *  update a TSQ without touching a dataset), falling back to    *
+      *  the MSNCTLF control file and, if that record is missing too, *
+      *  to the compiled-in default.                                  *
+      *---------------------------------------------------------------*
+       LOAD-SERVICE-CONFIG.
+
+           MOVE W00-CFG-ID TO MSNCTL-CFG-ID.
+
+           EXEC CICS READQ TS QUEUE('MSNCFGQ')
+                INTO     (MSNCTL-RECORD)
+                LENGTH   (LENGTH OF MSNCTL-RECORD)
+                ITEM     (1)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               MOVE MSNCTL-SERVICE-URI TO W00-SERVICE-URI
+           ELSE
+               EXEC CICS READ FILE('MSNCTLF')
+                    INTO     (MSNCTL-RECORD)
+                    RIDFLD   (MSNCTL-CFG-ID)
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+
+               IF (W03-RESP = DFHRESP(NORMAL))
+                   MOVE MSNCTL-SERVICE-URI TO W00-SERVICE-URI
+               ELSE
+                   MOVE W00-DEFAULT-SERVICE-URI TO W00-SERVICE-URI
+               END-IF
+           END-IF.
+
+       END-LOAD-SERVICE-CONFIG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Populate the request parameters. A non-zero EIBCALEN means   *
+      *  a caller (the MSNDRV01 batch driver) LINKed to this program  *
+      *  with a COMMAREA already built - take the request from it     *
+      *  directly rather than prompting a terminal that may not even  *
+      *  belong to this task. Otherwise fall back to the interactive  *
+      *  MSNSMAP search screen, sending it and looping on it          *
+      *  (re-prompting with MSGO set) until the operator's input      *
+      *  passes validation.                                            *
+      *---------------------------------------------------------------*
+       SET-REQUEST.
+
+           DISPLAY 'SET-REQUEST STARTED'.
+
+           IF EIBCALEN NOT = ZERO
+               MOVE DFHCOMMAREA TO COM-REQUEST
+           ELSE
+               PERFORM SEND-SEARCH-MAP THRU
+                   END-SEND-SEARCH-MAP
+
+               PERFORM RECEIVE-AND-VALIDATE-MAP THRU
+                   END-RECEIVE-AND-VALIDATE-MAP
+                   WITH TEST AFTER
+                   UNTIL SCREEN-INPUT-VALID
+
+               PERFORM BUILD-REQUEST-FROM-MAP THRU
+                   END-BUILD-REQUEST-FROM-MAP
+           END-IF.
+
+           DISPLAY 'SET-REQUEST ENDED'.
+
+       END-SET-REQUEST.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Send a blank MSNSMAP screen.                                  *
+      *---------------------------------------------------------------*
+       SEND-SEARCH-MAP.
+
+           MOVE LOW-VALUES TO MSNSMAPO.
+
+           EXEC CICS SEND MAP('MSNSMAP')
+                MAPSET('MSNSMAP')
+                ERASE
+           END-EXEC.
+
+       END-SEND-SEARCH-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read back the operator's input and validate it: AppID and    *
+      *  Query are required, Latitude/Longitude/Radius are optional   *
+      *  but must be entered together, and if entered each must be a  *
+      *  signed whole number. Invalid input re-sends the screen with  *
+      *  MSGO explaining the problem and SET-REQUEST loops back for   *
+      *  another RECEIVE MAP.                                         *
+      *---------------------------------------------------------------*
+       RECEIVE-AND-VALIDATE-MAP.
+
+           MOVE LOW-VALUES TO MSNSMAPI.
+
+           EXEC CICS RECEIVE MAP('MSNSMAP')
+                MAPSET('MSNSMAP')
+                INTO   (MSNSMAPI)
+                RESP   (W03-RESP)
+                RESP2  (W03-RESP2)
+           END-EXEC.
+
+           MOVE SPACES TO MSGO.
+           MOVE 'Y' TO WS-SCREEN-VALID-SWITCH.
+
+           EVALUATE TRUE
+               WHEN APPIDI = SPACES
+                   MOVE 'APPID IS REQUIRED' TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               WHEN QUERYI = SPACES
+                   MOVE 'QUERY IS REQUIRED' TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               WHEN (LATI NOT = SPACES OR LONI NOT = SPACES OR
+                     RADIUSI NOT = SPACES) AND
+                    (LATI = SPACES OR LONI = SPACES OR
+                     RADIUSI = SPACES)
+                   MOVE 'LATITUDE, LONGITUDE AND RADIUS MUST ALL BE'
+                       TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               WHEN OTHER
+                   PERFORM VALIDATE-GEO-FIELDS THRU
+                       END-VALIDATE-GEO-FIELDS
+           END-EVALUATE.
+
+           IF NOT SCREEN-INPUT-VALID
+               PERFORM RESEND-SEARCH-MAP-WITH-ERROR THRU
+                   END-RESEND-SEARCH-MAP-WITH-ERROR
+           END-IF.
+
+       END-RECEIVE-AND-VALIDATE-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Convert and range-check LATI/LONI/RADIUSI, when present, via  *
+      *  PARSE-GEO-FIELD. Results are kept in WS-LAT-NUM/WS-LON-NUM/   *
+      *  WS-RADIUS-NUM for BUILD-REQUEST-FROM-MAP to pick up once the  *
+      *  whole screen is valid.                                       *
+      *---------------------------------------------------------------*
+       VALIDATE-GEO-FIELDS.
+
+           IF LATI NOT = SPACES
+               MOVE LATI TO WS-GEO-TEXT
+               PERFORM PARSE-GEO-FIELD THRU
+                   END-PARSE-GEO-FIELD
+               IF GEO-FIELD-VALID
+                   MOVE WS-GEO-NUM TO WS-LAT-NUM
+               ELSE
+                   MOVE 'LATITUDE MUST BE A WHOLE NUMBER OF DEGREES'
+                       TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               END-IF
+           END-IF.
+
+           IF SCREEN-INPUT-VALID AND LONI NOT = SPACES
+               MOVE LONI TO WS-GEO-TEXT
+               PERFORM PARSE-GEO-FIELD THRU
+                   END-PARSE-GEO-FIELD
+               IF GEO-FIELD-VALID
+                   MOVE WS-GEO-NUM TO WS-LON-NUM
+               ELSE
+                   MOVE 'LONGITUDE MUST BE A WHOLE NUMBER OF DEGREES'
+                       TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               END-IF
+           END-IF.
+
+           IF SCREEN-INPUT-VALID AND RADIUSI NOT = SPACES
+               MOVE RADIUSI TO WS-GEO-TEXT
+               PERFORM PARSE-GEO-FIELD THRU
+                   END-PARSE-GEO-FIELD
+               IF GEO-FIELD-VALID
+                   MOVE WS-GEO-NUM TO WS-RADIUS-NUM
+               ELSE
+                   MOVE 'RADIUS MUST BE A WHOLE NUMBER OF METERS'
+                       TO MSGO
+                   MOVE 'N' TO WS-SCREEN-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       END-VALIDATE-GEO-FIELDS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Parse WS-GEO-TEXT (an optional leading +/- followed by       *
+      *  digits) into WS-GEO-NUM, setting WS-GEO-VALID-SWITCH to 'N'   *
+      *  if anything other than a sign and digits is found, if no      *
+      *  digit is found at all, or if there are more than 9 digits -   *
+      *  WS-GEO-NUM is PIC S9(9) COMP-5 and a 10th digit would wrap it *
+      *  rather than being rejected.                                  *
+      *---------------------------------------------------------------*
+       PARSE-GEO-FIELD.
+
+           MOVE 'Y' TO WS-GEO-VALID-SWITCH.
+           MOVE ZERO TO WS-GEO-NUM.
+           MOVE ZERO TO WS-GEO-DIGIT-COUNT.
+           MOVE '+' TO WS-GEO-SIGN.
+           MOVE 1 TO WS-GEO-START.
+
+           IF WS-GEO-TEXT (1:1) = '+' OR WS-GEO-TEXT (1:1) = '-'
+               MOVE WS-GEO-TEXT (1:1) TO WS-GEO-SIGN
+               MOVE 2 TO WS-GEO-START
+           END-IF.
+
+           PERFORM VARYING WS-GEO-IX FROM WS-GEO-START BY 1
+                     UNTIL WS-GEO-IX > 16
+               MOVE WS-GEO-TEXT (WS-GEO-IX:1) TO WS-GEO-CHAR
+               IF WS-GEO-CHAR NOT = SPACE
+                   IF WS-GEO-CHAR IS NUMERIC
+                       IF WS-GEO-DIGIT-COUNT < 9
+                           MOVE WS-GEO-CHAR TO WS-GEO-DIGIT
+                           COMPUTE WS-GEO-NUM =
+                               WS-GEO-NUM * 10 + WS-GEO-DIGIT
+                           ADD 1 TO WS-GEO-DIGIT-COUNT
+                       ELSE
+                           MOVE 'N' TO WS-GEO-VALID-SWITCH
+                       END-IF
+                   ELSE
+                       MOVE 'N' TO WS-GEO-VALID-SWITCH
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-GEO-DIGIT-COUNT = ZERO
+               MOVE 'N' TO WS-GEO-VALID-SWITCH
+           END-IF.
+
+           IF GEO-FIELD-VALID AND WS-GEO-SIGN = '-'
+               COMPUTE WS-GEO-NUM = WS-GEO-NUM * -1
+           END-IF.
+
+       END-PARSE-GEO-FIELD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Re-send MSNSMAP after a validation failure: redisplay what   *
+      *  the operator typed (DATAONLY - the screen is already up, no  *
+      *  need to ERASE) along with the MSGO explanation.               *
+      *---------------------------------------------------------------*
+       RESEND-SEARCH-MAP-WITH-ERROR.
+
+           MOVE APPIDI    TO APPIDO.
+           MOVE QUERYI    TO QUERYO.
+           MOVE CULTUREI  TO CULTUREO.
+           MOVE SAFESRCHI TO SAFESRCHO.
+           MOVE LATI      TO LATO.
+           MOVE LONI      TO LONO.
+           MOVE RADIUSI   TO RADIUSO.
+
+           EXEC CICS SEND MAP('MSNSMAP')
+                MAPSET('MSNSMAP')
+                DATAONLY
+           END-EXEC.
+
+       END-RESEND-SEARCH-MAP-WITH-ERROR.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Move the now-validated screen fields into COM-REQUEST.       *
+      *  CultureInfo/SafeSearch default when left blank. The screen   *
+      *  has no source-selection fields, so SourceRequest--C and      *
+      *  R-string--C are left at zero - valid for both, since         *
+      *  MSNCMREQ.cpy declares them OCCURS 0 TO 10. Flags--C is a     *
+      *  different case: Flags is OCCURS 1 TO 10 - at least one       *
+      *  occurrence is mandatory - so it is set to 1 with a "no       *
+      *  filter" sentinel rather than left at zero, which would       *
+      *  understate LENGTH OF COM-REQUEST and misalign every field    *
+      *  that follows. SortBy--C and ResultFields--C are also         *
+      *  OCCURS 1 TO 10, but they are nested inside SourceRequest,    *
+      *  which this screen leaves at zero occurrences, so there is    *
+      *  no parent occurrence for them to populate and zero is        *
+      *  harmless here.                                                *
+      *---------------------------------------------------------------*
+       BUILD-REQUEST-FROM-MAP.
+
+           MOVE 1    TO Flags--C         OF COM-REQUEST.
+           MOVE 'None' TO Flags OF COM-REQUEST (1).
+           MOVE ZERO TO SortBy--C        OF COM-REQUEST.
+           MOVE ZERO TO ResultFields--C  OF COM-REQUEST.
+           MOVE ZERO TO R-string--C      OF COM-REQUEST.
+           MOVE ZERO TO SourceRequest--C OF COM-REQUEST.
+
+           MOVE APPIDI TO AppID OF COM-REQUEST.
+           MOVE QUERYI TO Query OF COM-REQUEST.
+
+           IF CULTUREI = SPACES
+               MOVE 'en-US' TO CultureInfo OF COM-REQUEST
+           ELSE
+               MOVE CULTUREI TO CultureInfo OF COM-REQUEST
+           END-IF.
+
+           IF SAFESRCHI = SPACES
+               MOVE 'Moderate' TO SafeSearch OF COM-REQUEST
+           ELSE
+               MOVE SAFESRCHI TO SafeSearch OF COM-REQUEST
+           END-IF.
+
+           IF LATI = SPACES
+               MOVE ZERO TO Latitude  OF Location OF COM-REQUEST
+               MOVE ZERO TO Longitude OF Location OF COM-REQUEST
+               MOVE ZERO TO Radius    OF Location OF COM-REQUEST
+           ELSE
+               MOVE WS-LAT-NUM    TO Latitude  OF Location
+                                                    OF COM-REQUEST
+               MOVE WS-LON-NUM    TO Longitude OF Location
+                                                    OF COM-REQUEST
+               MOVE WS-RADIUS-NUM TO Radius    OF Location
+                                                    OF COM-REQUEST
+           END-IF.
+
+       END-BUILD-REQUEST-FROM-MAP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Invoke target service and analyze response                   *
+      *---------------------------------------------------------------*
+       INVOKE-SERVICE.
+
+           DISPLAY 'ABOUT TO INVOKE-SERVICE'.
+
+           PERFORM LOOKUP-RESULT-CACHE THRU
+               END-LOOKUP-RESULT-CACHE.
+
+           IF CACHE-HIT
+               DISPLAY 'INVOKE-SERVICE CACHE HIT'
+               SET ADDRESS OF COM-REPLY TO ADDRESS OF MSNCAC-REPLY-DATA
+               PERFORM CHECK-RESULT-TOTALS THRU
+                   END-CHECK-RESULT-TOTALS
+           ELSE
+               MOVE ZERO  TO WS-RETRY-COUNT
+               MOVE 'Y'   TO WS-RETRY-SWITCH
+
+               PERFORM LINK-DFHWBCLI THRU
+                   END-LINK-DFHWBCLI
+                   WITH TEST AFTER
+                   UNTIL NOT RETRY-NEEDED
+
+      *
+      * Only accept an HTTP 200 with some content otherwise
+      * try to get a human readable error message from the server
+      *
+               EVALUATE WBCLI-HTTP-STATUS-CODE
+                   WHEN '200'
+                       IF WBCLI-RESPONSE-BODY-LEN NOT > ZERO
+                           MOVE 'EMPTY RESPONSE BODY' TO ERROR-MESSAGE
+                       ELSE
+                           SET ADDRESS OF COM-REPLY
+                            TO WBCLI-RESPONSE-BODY-PTR
+                           PERFORM CHECK-RESULT-TOTALS THRU
+                               END-CHECK-RESULT-TOTALS
+                           PERFORM WRITE-RESULT-CACHE THRU
+                               END-WRITE-RESULT-CACHE
+                       END-IF
+                   WHEN OTHER
+                       IF (WBCLI-RESPONSE-BODY-LEN > ZERO AND
+                           WBCLI-MEDIATYPE = 'text/html')
+                           PERFORM CONVERT-REPLY THRU
+                               END-CONVERT-REPLY
+                           MOVE COM-REPLY(1:WBCLI-RESPONSE-BODY-LEN)
+                             TO ERROR-MESSAGE
+                       ELSE
+                           STRING  'HTTP ERROR=' WBCLI-HTTP-STATUS-CODE
+                                    DELIMITED BY SIZE
+                                    INTO ERROR-MESSAGE
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+           IF NO-ERROR-MESSAGE
+               PERFORM PRINT-RESULTS THRU
+                   END-PRINT-RESULTS
+               IF CACHE-HIT
+                   MOVE 'H' TO WS-AUD-OUTCOME
+               ELSE
+                   MOVE 'C' TO WS-AUD-OUTCOME
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD THRU
+                   END-WRITE-AUDIT-RECORD
+           ELSE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF
+
+           DISPLAY 'INVOKE-SERVICE SUCCESS'.
+
+       END-INVOKE-SERVICE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Check MSNCACHF for a fresh reply already on file for this    *
+      *  AppID+Query+CultureInfo+SafeSearch, so a repeat query within  *
+      *  the freshness window can skip the live DFHWBCLI call          *
+      *  altogether. WBCLI-HTTP-STATUS-CODE/W03-RESP/W03-RESP2 are     *
+      *  set to the values WRITE-AUDIT-RECORD expects on a normal      *
+      *  successful call, since no live call is made on a cache hit.  *
+      *---------------------------------------------------------------*
+       LOOKUP-RESULT-CACHE.
+
+           MOVE 'N' TO WS-CACHE-HIT-SWITCH.
+
+           MOVE AppID       OF COM-REQUEST TO MSNCAC-APPID.
+           MOVE Query       OF COM-REQUEST TO MSNCAC-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO MSNCAC-CULTURE-INFO.
+           MOVE SafeSearch  OF COM-REQUEST TO MSNCAC-SAFE-SEARCH.
+
+           EXEC CICS READ FILE('MSNCACHF')
+                INTO     (MSNCAC-RECORD)
+                RIDFLD   (MSNCAC-KEY)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               PERFORM GET-TIMESTAMP THRU
+                   END-GET-TIMESTAMP
+               COMPUTE WS-CACHE-AGE-MS =
+                   WS-ABSTIME - MSNCAC-CACHED-ABSTIME
+               IF WS-CACHE-AGE-MS >= ZERO AND
+                  WS-CACHE-AGE-MS <= WS-CACHE-MAX-AGE-MS
+                   MOVE 'Y' TO WS-CACHE-HIT-SWITCH
+                   MOVE MSNCAC-HTTP-STATUS TO WBCLI-HTTP-STATUS-CODE
+                   MOVE ZERO TO W03-RESP
+                   MOVE ZERO TO W03-RESP2
+               END-IF
+           END-IF.
+
+       END-LOOKUP-RESULT-CACHE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Save a fresh successful reply to MSNCACHF for next time.     *
+      *  Replies too large for MSNCAC-REPLY-DATA are simply not       *
+      *  cached - they are still served live every time.               *
+      *---------------------------------------------------------------*
+       WRITE-RESULT-CACHE.
+
+           IF WBCLI-RESPONSE-BODY-LEN > LENGTH OF MSNCAC-REPLY-DATA
+               DISPLAY 'WARNING - REPLY TOO LARGE TO CACHE'
+           ELSE
+               PERFORM GET-TIMESTAMP THRU
+                   END-GET-TIMESTAMP
+
+               MOVE AppID       OF COM-REQUEST TO MSNCAC-APPID
+               MOVE Query       OF COM-REQUEST TO MSNCAC-QUERY
+               MOVE CultureInfo OF COM-REQUEST TO MSNCAC-CULTURE-INFO
+               MOVE SafeSearch  OF COM-REQUEST TO MSNCAC-SAFE-SEARCH
+               MOVE WS-TIMESTAMP-TEXT TO MSNCAC-CACHED-TIMESTAMP
+               MOVE WS-ABSTIME TO MSNCAC-CACHED-ABSTIME
+               MOVE WBCLI-HTTP-STATUS-CODE TO MSNCAC-HTTP-STATUS
+               MOVE WBCLI-RESPONSE-BODY-LEN TO MSNCAC-REPLY-LEN
+               MOVE SPACES TO MSNCAC-REPLY-DATA
+               MOVE COM-REPLY(1:WBCLI-RESPONSE-BODY-LEN)
+                 TO MSNCAC-REPLY-DATA(1:WBCLI-RESPONSE-BODY-LEN)
+
+               EXEC CICS READ FILE('MSNCACHF')
+                    RIDFLD   (MSNCAC-KEY)
+                    UPDATE
+                    RESP     (WS-CAC-RESP)
+                    RESP2    (WS-CAC-RESP2)
+               END-EXEC
+
+               IF (WS-CAC-RESP = DFHRESP(NORMAL))
+                   EXEC CICS REWRITE FILE('MSNCACHF')
+                        FROM     (MSNCAC-RECORD)
+                        RESP     (WS-CAC-RESP)
+                        RESP2    (WS-CAC-RESP2)
+                   END-EXEC
+               ELSE
+                   EXEC CICS WRITE FILE('MSNCACHF')
+                        FROM     (MSNCAC-RECORD)
+                        RIDFLD   (MSNCAC-KEY)
+                        RESP     (WS-CAC-RESP)
+                        RESP2    (WS-CAC-RESP2)
+                   END-EXEC
+               END-IF
+
+               IF (WS-CAC-RESP NOT = DFHRESP(NORMAL))
+                   DISPLAY 'WARNING - COULD NOT WRITE MSNCACHF RECORD'
+               END-IF
+           END-IF.
+
+       END-WRITE-RESULT-CACHE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Cross-check each SourceResponse's claimed Total against the  *
+      *  actual number of Result occurrences. Note that Result--C is  *
+      *  a single counter shared by every SourceResponse's Results    *
+      *  table (a quirk of the generated COM-REPLY layout - see       *
+      *  MSNCMREP), not one count per source, so this compares each   *
+      *  source's Total against that one shared count rather than     *
+      *  against a per-source tally; it still catches the case the    *
+      *  provider actually triggers, a Total that disagrees with how  *
+      *  many Result rows came back on the wire.                      *
+      *---------------------------------------------------------------*
+       CHECK-RESULT-TOTALS.
+
+           MOVE ZERO TO WS-DSC-SEQ.
+
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                     UNTIL WS-SRC-IDX > SourceResponse--C
+               IF Total (WS-SRC-IDX) NOT = Result--C
+                   ADD 1 TO WS-DSC-SEQ
+                   PERFORM WRITE-DISCREPANCY-RECORD THRU
+                       END-WRITE-DISCREPANCY-RECORD
+               END-IF
+           END-PERFORM.
+
+       END-CHECK-RESULT-TOTALS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one MSNDSCF record for a SourceResponse whose Total    *
+      *  does not match Result--C.                                    *
+      *---------------------------------------------------------------*
+       WRITE-DISCREPANCY-RECORD.
+
+           PERFORM GET-TIMESTAMP THRU
+               END-GET-TIMESTAMP.
+
+           MOVE WS-TIMESTAMP-TEXT TO MSNDSC-TIMESTAMP.
+           MOVE WS-DSC-SEQ TO MSNDSC-SEQUENCE.
+           MOVE AppID OF COM-REQUEST TO MSNDSC-APPID.
+           MOVE Query OF COM-REQUEST TO MSNDSC-QUERY.
+           MOVE R-Source OF SourceResponse (WS-SRC-IDX)
+                                                TO MSNDSC-SOURCE.
+           MOVE Total (WS-SRC-IDX) TO MSNDSC-REPORTED-TOTAL.
+           MOVE Result--C TO MSNDSC-ACTUAL-COUNT.
+
+           EXEC CICS WRITE FILE('MSNDSCF')
+                FROM     (MSNDSC-RECORD)
+                RESP     (WS-DSC-RESP)
+                RESP2    (WS-DSC-RESP2)
+           END-EXEC.
+
+           IF (WS-DSC-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - COULD NOT WRITE MSNDSCF RECORD'
+           END-IF.
+
+       END-WRITE-DISCREPANCY-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Single attempt at EXEC CICS LINK PROGRAM('DFHWBCLI'). A bad   *
+      *  LINK RESP or a DISASTER response is fatal straight away - it *
+      *  means DFHWEB/the URL itself is misconfigured, and retrying   *
+      *  will not help. A transient EXCEPTION response (connect or   *
+      *  read timeout, not an HTTP error already returned by the      *
+      *  service) sets RETRY-NEEDED so INVOKE-SERVICE calls back in   *
+      *  after a short delay, up to WS-MAX-RETRIES times; once        *
+      *  exhausted the request is written to MSNEXCF and abandoned.   *
+      *---------------------------------------------------------------*
+       LINK-DFHWBCLI.
+
+           ADD 1 TO WS-RETRY-COUNT.
+           MOVE 'N' TO WS-RETRY-SWITCH.
+
+           EXEC CICS LINK PROGRAM('DFHWBCLI')
+                COMMAREA (DFHWBCLI-ARG)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+      *
+      * Maybe group DFHWEB is not installed in CICS...
+      *
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'LINK DFHWBCLI FAILED' TO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+      *
+      * Examine DFHWBCLI own return code. Exceptions are usually
+      * timeouts while trying to connect to service
+      *
+           MOVE WBCLI-RESPONSE TO W03-RESP.
+           MOVE WBCLI-REASON   TO W03-RESP2.
+
+           IF (W03-RESP = WBCLI-RESPONSE-DISASTER)
+               STRING 'DFHWBCLI FAILED TO RUN SERVICE AT '
+                      W00-SERVICE-URI
+                      DELIMITED BY SIZE INTO ERROR-MESSAGE
+               PERFORM ABORT-PROGRAM THRU
+                   END-ABORT-PROGRAM
+           END-IF.
+
+           IF (W03-RESP = WBCLI-RESPONSE-EXCEPTION AND
+               W03-RESP2 NOT = WBCLI-REASON-HTTP-ERROR)
+               IF WS-RETRY-COUNT > WS-MAX-RETRIES
+                   PERFORM WRITE-DEAD-LETTER THRU
+                       END-WRITE-DEAD-LETTER
+                   STRING 'DFHWBCLI FAILED TO RUN SERVICE AT '
+                          W00-SERVICE-URI
+                          DELIMITED BY SIZE INTO ERROR-MESSAGE
+                   PERFORM ABORT-PROGRAM THRU
+                       END-ABORT-PROGRAM
+               ELSE
+                   MOVE 'Y' TO WS-RETRY-SWITCH
+                   EXEC CICS DELAY FOR SECONDS(WS-RETRY-DELAY-SECS)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       END-LINK-DFHWBCLI.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Retries of this request are exhausted - capture enough of    *
+      *  the original COM-REQUEST to resubmit it later and write it   *
+      *  to MSNEXCF rather than losing it outright.                   *
+      *---------------------------------------------------------------*
+       WRITE-DEAD-LETTER.
+
+           PERFORM GET-TIMESTAMP THRU
+               END-GET-TIMESTAMP.
+
+           MOVE WS-TIMESTAMP-TEXT TO MSNEXC-TIMESTAMP.
+
+      *
+      * MSNEXC-TERMID disambiguates requests that land in the same
+      * second; this transaction has no terminal of its own to key
+      * off, so the low-order digits of the CICS ABSTIME stand in.
+      *
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY.
+           MOVE WS-ABSTIME-DISPLAY (12:4) TO MSNEXC-TERMID.
+
+           MOVE AppID OF COM-REQUEST TO MSNEXC-APPID.
+           MOVE Query OF COM-REQUEST TO MSNEXC-QUERY.
+           MOVE WS-RETRY-COUNT TO MSNEXC-RETRY-COUNT.
+           MOVE W03-RESP TO MSNEXC-RESP.
+           MOVE W03-RESP2 TO MSNEXC-RESP2.
+           MOVE 'N' TO MSNEXC-REQUEUED.
+           COMPUTE MSNEXC-REQUEST-LEN = LENGTH OF COM-REQUEST.
+           MOVE COM-REQUEST
+               TO MSNEXC-REQUEST-DATA (1:LENGTH OF COM-REQUEST).
+
+           EXEC CICS WRITE FILE('MSNEXCF')
+                FROM     (MSNEXC-RECORD)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - COULD NOT WRITE MSNEXCF RECORD'
+           END-IF.
+
+       END-WRITE-DEAD-LETTER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Persist results returned from target service to MSNRESF so  *
+      *  they survive past GOBACK, one record per Result occurrence.  *
+      *---------------------------------------------------------------*
+       PRINT-RESULTS.
+
+           DISPLAY 'PRINT-RESULTS STARTED'.
+
+           PERFORM GET-TIMESTAMP THRU
+               END-GET-TIMESTAMP.
+
+           MOVE ZERO TO WS-RES-SEQ.
+
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                     UNTIL WS-SRC-IDX > SourceResponse--C
+               PERFORM VARYING WS-RESULT-IDX FROM 1 BY 1
+                         UNTIL WS-RESULT-IDX > Result--C
+                   ADD 1 TO WS-RES-SEQ
+                   PERFORM WRITE-RESULT-RECORD THRU
+                       END-WRITE-RESULT-RECORD
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY 'PRINT-RESULTS ENDED'.
+
+       END-PRINT-RESULTS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build and write one MSNRESF record for SourceResponse        *
+      *  (WS-SRC-IDX) / Result (WS-RESULT-IDX).                       *
+      *---------------------------------------------------------------*
+       WRITE-RESULT-RECORD.
+
+           MOVE AppID                  OF COM-REQUEST TO MSNRES-APPID.
+           MOVE Query                  OF COM-REQUEST TO MSNRES-QUERY.
+           MOVE WS-TIMESTAMP-TEXT              TO MSNRES-TIMESTAMP.
+           MOVE WS-RES-SEQ                     TO MSNRES-SEQUENCE.
+           MOVE CultureInfo             OF COM-REQUEST
+                                                TO MSNRES-CULTURE-INFO.
+           MOVE SafeSearch              OF COM-REQUEST
+                                                TO MSNRES-SAFE-SEARCH.
+
+           MOVE R-Source OF SourceResponse (WS-SRC-IDX)
+                                                TO MSNRES-SOURCE.
+           MOVE Offset   OF SourceResponse (WS-SRC-IDX)
+                                                TO MSNRES-SOURCE-OFFSET.
+           MOVE Total    (WS-SRC-IDX)          TO MSNRES-SOURCE-TOTAL.
+           MOVE RecourseQuery (WS-SRC-IDX)     TO MSNRES-RECOURSE-QUERY.
+
+           MOVE R-Title     (WS-SRC-IDX WS-RESULT-IDX) TO MSNRES-TITLE.
+           MOVE Description (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-DESCRIPTION.
+           MOVE Url OF Result (WS-SRC-IDX WS-RESULT-IDX) TO MSNRES-URL.
+           MOVE DisplayUrl  (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-DISPLAY-URL.
+           MOVE CacheUrl    (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-CACHE-URL.
+           MOVE R-Source0   (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-SOURCE0.
+           MOVE SearchTags  (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-SEARCH-TAGS.
+           MOVE Phone       (WS-SRC-IDX WS-RESULT-IDX) TO MSNRES-PHONE.
+
+           MOVE Year   (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-YEAR.
+           MOVE Month  (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-MONTH.
+           MOVE R-Day  (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-DAY.
+           MOVE Hour   (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-HOUR.
+           MOVE Minute (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-MINUTE.
+           MOVE Second (WS-SRC-IDX WS-RESULT-IDX)      TO MSNRES-SECOND.
+
+           MOVE AddressLine   (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-ADDR-LINE.
+           MOVE PrimaryCity   (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-PRIMARY-CITY.
+           MOVE SecondaryCity (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-SECONDARY-CITY.
+           MOVE Subdivision   (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-SUBDIVISION.
+           MOVE PostalCode    (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-POSTAL-CODE.
+           MOVE CountryRegion (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-COUNTRY-REGION.
+           MOVE FormattedAddress (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-FORMATTED-ADDR.
+
+           MOVE Summary     (WS-SRC-IDX WS-RESULT-IDX) TO MSNRES-SUMMARY.
+           MOVE ResultType  (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-RESULT-TYPE.
+
+           MOVE ImageURL       (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-IMAGE-URL.
+           MOVE ImageWidth     (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-IMAGE-WIDTH.
+           MOVE ImageHeight    (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-IMAGE-HEIGHT.
+           MOVE ImageFileSize  (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-IMAGE-FILESIZE.
+           MOVE ThumbnailURL   (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-THUMB-URL.
+           MOVE ThumbnailWidth (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-THUMB-WIDTH.
+           MOVE ThumbnailHeight (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-THUMB-HEIGHT.
+           MOVE ThumbnailFileSize (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-THUMB-FILESIZE.
+
+           MOVE PlayUrl     (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-PLAY-URL.
+           MOVE SourceTitle (WS-SRC-IDX WS-RESULT-IDX)
+                                           TO MSNRES-VIDEO-SOURCE-TTL.
+           MOVE VideoFormat (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-VIDEO-FORMAT.
+           MOVE RunTime     (WS-SRC-IDX WS-RESULT-IDX) TO MSNRES-RUNTIME.
+           MOVE Width       (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-VIDEO-WIDTH.
+           MOVE Height      (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-VIDEO-HEIGHT.
+           MOVE FileSize    (WS-SRC-IDX WS-RESULT-IDX)
+                                                TO MSNRES-VIDEO-FILESIZE.
+
+           PERFORM CONVERT-RESULT-TEXT-FIELDS THRU
+               END-CONVERT-RESULT-TEXT-FIELDS.
+
+           EXEC CICS WRITE FILE('MSNRESF')
+                FROM     (MSNRES-RECORD)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - COULD NOT WRITE MSNRESF RECORD'
+           END-IF.
+
+       END-WRITE-RESULT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  The search service's text fields arrive ASCII-encoded, same  *
+      *  as the error HTML bodies CONVERT-REPLY already handles - the  *
+      *  only difference is there are several of them to convert      *
+      *  instead of one big buffer, and MSNRES-APPID/QUERY/CULTURE-    *
+      *  INFO/SAFE-SEARCH are our own request echoed back, not service *
+      *  text, so they are left alone.                                 *
+      *---------------------------------------------------------------*
+       CONVERT-RESULT-TEXT-FIELDS.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-SOURCE.
+           MOVE LENGTH OF MSNRES-SOURCE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-RECOURSE-QUERY.
+           MOVE LENGTH OF MSNRES-RECOURSE-QUERY TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-TITLE.
+           MOVE LENGTH OF MSNRES-TITLE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-DESCRIPTION.
+           MOVE LENGTH OF MSNRES-DESCRIPTION TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-URL.
+           MOVE LENGTH OF MSNRES-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-DISPLAY-URL.
+           MOVE LENGTH OF MSNRES-DISPLAY-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-CACHE-URL.
+           MOVE LENGTH OF MSNRES-CACHE-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-SOURCE0.
+           MOVE LENGTH OF MSNRES-SOURCE0 TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-SEARCH-TAGS.
+           MOVE LENGTH OF MSNRES-SEARCH-TAGS TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-PHONE.
+           MOVE LENGTH OF MSNRES-PHONE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-ADDR-LINE.
+           MOVE LENGTH OF MSNRES-ADDR-LINE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-PRIMARY-CITY.
+           MOVE LENGTH OF MSNRES-PRIMARY-CITY TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-SECONDARY-CITY.
+           MOVE LENGTH OF MSNRES-SECONDARY-CITY TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-SUBDIVISION.
+           MOVE LENGTH OF MSNRES-SUBDIVISION TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-POSTAL-CODE.
+           MOVE LENGTH OF MSNRES-POSTAL-CODE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-COUNTRY-REGION.
+           MOVE LENGTH OF MSNRES-COUNTRY-REGION TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-FORMATTED-ADDR.
+           MOVE LENGTH OF MSNRES-FORMATTED-ADDR TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD TO ADDRESS OF MSNRES-SUMMARY.
+           MOVE LENGTH OF MSNRES-SUMMARY TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-RESULT-TYPE.
+           MOVE LENGTH OF MSNRES-RESULT-TYPE TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-IMAGE-URL.
+           MOVE LENGTH OF MSNRES-IMAGE-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-THUMB-URL.
+           MOVE LENGTH OF MSNRES-THUMB-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-PLAY-URL.
+           MOVE LENGTH OF MSNRES-PLAY-URL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-VIDEO-SOURCE-TTL.
+           MOVE LENGTH OF MSNRES-VIDEO-SOURCE-TTL TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+           SET ADDRESS OF WS-CONVERT-FIELD
+               TO ADDRESS OF MSNRES-VIDEO-FORMAT.
+           MOVE LENGTH OF MSNRES-VIDEO-FORMAT TO WS-CONVERT-LEN.
+           PERFORM CONVERT-TEXT-FIELD THRU END-CONVERT-TEXT-FIELD.
+
+       END-CONVERT-RESULT-TEXT-FIELDS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Translate WS-CONVERT-LEN bytes of whichever field             *
+      *  WS-CONVERT-FIELD is currently overlaying, in place.          *
+      *---------------------------------------------------------------*
+       CONVERT-TEXT-FIELD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WS-CONVERT-LEN
+               MOVE WS-CONVERT-FIELD(WS-I:1) TO WS-CHAR
+               IF (WS-NUM < 256)
+                   MOVE W00-ASCII-2-EBCDIC(WS-NUM + 1)
+                     TO WS-CONVERT-FIELD(WS-I:1)
+               END-IF
+           END-PERFORM.
+
+       END-CONVERT-TEXT-FIELD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build a 26-byte YYYYMMDDHHMMSSmmm+filler timestamp used as   *
+      *  part of the key on the results/audit/discrepancy records.    *
+      *---------------------------------------------------------------*
+       GET-TIMESTAMP.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                DATESEP
+                YYYYMMDD (WS-DATE-FORMATTED)
+                TIME     (WS-TIME-FORMATTED)
+                TIMESEP
+           END-EXEC.
+
+           STRING WS-DATE-FORMATTED WS-TIME-FORMATTED
+               DELIMITED BY SIZE INTO WS-TIMESTAMP-TEXT.
+
+       END-GET-TIMESTAMP.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Terminate program.                                           *
+      *---------------------------------------------------------------*
+       EPILOG.
+
+           PERFORM EXIT-PROGRAM THRU
+               END-EXIT-PROGRAM.
+           
+       END-EPILOG.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Entity body might contain error messages assumed to be       *
+      *  encoded in ASCII. This simplistic routine converts the       *
+      *  content into EBCDIC. Conversion is inplace.                  *
+      *---------------------------------------------------------------*
+       CONVERT-REPLY.
+       
+           DISPLAY 'CONVERT-REPLY STARTED'.
+           
+           SET ADDRESS OF COM-REPLY TO WBCLI-RESPONSE-BODY-PTR.
+           
+           PERFORM VARYING WS-I FROM 1 BY 1
+                     UNTIL WS-I > WBCLI-RESPONSE-BODY-LEN
+               MOVE COM-REPLY(WS-I:1) TO WS-CHAR
+               IF (WS-NUM < 256)
+                   MOVE W00-ASCII-2-EBCDIC(WS-NUM + 1)
+                     TO COM-REPLY(WS-I:1)
+               ELSE
+                   MOVE '?' TO COM-REPLY(WS-I:1)
+               END-IF
+           END-PERFORM.
+           
+           DISPLAY 'CONVERT-REPLY ENDED'.
+
+       END-CONVERT-REPLY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Free keyboard and return to CICS. A LINKed invocation (see   *
+      *  SET-REQUEST) owns no terminal of its own, so skip FREEKB and  *
+      *  just let RETURN-CODE/GOBACK pass control back to the caller. *
+      *---------------------------------------------------------------*
+       EXIT-PROGRAM.
+
+           IF EIBCALEN = ZERO
+               EXEC CICS SEND CONTROL FREEKB END-EXEC
+           END-IF.
+
+           DISPLAY 'MSNSEARC STOPPING ==============================='.
+
+           IF EIBCALEN = ZERO
+               EXEC CICS RETURN END-EXEC
+           ELSE
+               GOBACK
+           END-IF.
+
+       END-EXIT-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Something went wrong. Report error and exit.                 *
+      *---------------------------------------------------------------*
+       ABORT-PROGRAM.
+
+           MOVE 16 TO RETURN-CODE.
+
+           MOVE 'F' TO WS-AUD-OUTCOME.
+           PERFORM WRITE-AUDIT-RECORD THRU
+               END-WRITE-AUDIT-RECORD.
+
+           PERFORM DISPLAY-ERROR-MESSAGE THRU
+               END-DISPLAY-ERROR-MESSAGE.
+
+           PERFORM EXIT-PROGRAM THRU
+               END-EXIT-PROGRAM.
+
+       END-ABORT-PROGRAM.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Display error messages. SEND TEXT needs a terminal of its    *
+      *  own, so skip it for a LINKed invocation (see EXIT-PROGRAM)    *
+      *  and rely on the DISPLAYs and RETURN-CODE for diagnosis.       *
+      *---------------------------------------------------------------*
+       DISPLAY-ERROR-MESSAGE.
+
+           IF EIBCALEN = ZERO
+               EXEC CICS SEND TEXT FROM(ERROR-MESSAGE) FREEKB END-EXEC
+           END-IF.
+           DISPLAY '************************************************'.
+           DISPLAY '* ', ERROR-MESSAGE.
+           DISPLAY '* COMPLETION CODE : ', W03-RESP.
+           DISPLAY '* REASON CODE     : ', W03-RESP2.
+           DISPLAY '************************************************'.
+
+       END-DISPLAY-ERROR-MESSAGE.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write one MSNAUDF record capturing this invocation's         *
+      *  outcome so far (WS-AUD-OUTCOME: S=started, C=completed,      *
+      *  F=failed) and its elapsed time since PROLOG captured         *
+      *  WS-START-ABSTIME.                                            *
+      *---------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           PERFORM GET-TIMESTAMP THRU
+               END-GET-TIMESTAMP.
+
+           MOVE WS-TIMESTAMP-TEXT TO MSNAUD-TIMESTAMP.
+
+      *
+      * MSNAUD-TERMID disambiguates events that land in the same
+      * second; this transaction has no terminal of its own to key
+      * off, so the low-order digits of the CICS ABSTIME stand in.
+      *
+           MOVE WS-ABSTIME TO WS-ABSTIME-DISPLAY.
+           MOVE WS-ABSTIME-DISPLAY (12:4) TO MSNAUD-TERMID.
+
+           MOVE AppID OF COM-REQUEST TO MSNAUD-APPID.
+           MOVE Query OF COM-REQUEST TO MSNAUD-QUERY.
+           MOVE CultureInfo OF COM-REQUEST TO MSNAUD-CULTURE-INFO.
+           MOVE SafeSearch OF COM-REQUEST TO MSNAUD-SAFE-SEARCH.
+           MOVE WBCLI-HTTP-STATUS-CODE TO MSNAUD-HTTP-STATUS.
+           COMPUTE MSNAUD-ELAPSED-MS = WS-ABSTIME - WS-START-ABSTIME.
+           MOVE W03-RESP TO MSNAUD-RESP.
+           MOVE W03-RESP2 TO MSNAUD-RESP2.
+           MOVE WS-AUD-OUTCOME TO MSNAUD-OUTCOME.
+           MOVE ERROR-MESSAGE TO MSNAUD-ERROR-MESSAGE.
+
+           EXEC CICS WRITE FILE('MSNAUDF')
+                FROM     (MSNAUD-RECORD)
+                RESP     (WS-AUD-RESP)
+                RESP2    (WS-AUD-RESP2)
+           END-EXEC.
+
+           IF (WS-AUD-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - COULD NOT WRITE MSNAUDF RECORD'
+           END-IF.
+
+       END-WRITE-AUDIT-RECORD.   EXIT.
+
+
+       END PROGRAM MSNSEARC.
