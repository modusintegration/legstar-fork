@@ -0,0 +1,427 @@
+       PROCESS XOPTS(APOST)
+       PROCESS NOSEQ LIB OPTIMIZE(FULL)
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNDRV01.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Batch driver for MSNSEARC: browses the MSNQRYF file (one      *
+      * record per query to run, see MSNQRYFD) in MSNQRY-SEQUENCE     *
+      * order and EXEC CICS LINKs MSNSEARC once per record with a     *
+      * COMMAREA built from it, so every query runs through exactly   *
+      * the same PROLOG/SET-REQUEST/INVOKE-SERVICE logic MSNSEARC     *
+      * uses for a single interactive search (see MSNSEARC/SET-       *
+      * REQUEST - EIBCALEN NOT = ZERO skips the MSNSMAP screen and     *
+      * takes the request straight from the COMMAREA).                *
+      *                                                                *
+      * After every query, MSNCKP-RECORD (MSNCKPFD) is rewritten to    *
+      * MSNCKPQ (a TSQ, for a fast resume check) and MSNCKPF (a       *
+      * keyed file, so the checkpoint survives a cold start) with     *
+      * status 'P' and the sequence number just processed. On a       *
+      * restart, INITIALIZE-DRIVER resumes at that sequence + 1       *
+      * instead of from the top of MSNQRYF; once the whole file has   *
+      * been browsed the checkpoint is rewritten with status 'C', so  *
+      * a later restart knows the prior run finished and starts a     *
+      * fresh pass at sequence 1 rather than finding nothing left to  *
+      * resume.                                                        *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  CICS API parameters                                          *
+      *---------------------------------------------------------------*
+       01  W03-RESP                      PIC S9(9) BINARY VALUE 0.
+       01  W03-RESP2                     PIC S9(9) BINARY VALUE 0.
+
+      *---------------------------------------------------------------*
+      *  Driver identity - the key under which this driver's          *
+      *  checkpoint is filed in MSNCKPQ/MSNCKPF.                      *
+      *---------------------------------------------------------------*
+       77  W00-DRIVER-ID                 PIC X(8) VALUE 'MSNDRV01'.
+
+      *---------------------------------------------------------------*
+      *  Query input (MSNQRYF, keyed on MSNQRY-SEQUENCE) and           *
+      *  checkpoint (MSNCKPQ/MSNCKPF, keyed on MSNCKP-DRIVER-ID).      *
+      *---------------------------------------------------------------*
+       COPY MSNQRYFD.
+       COPY MSNCKPFD.
+
+      *---------------------------------------------------------------*
+      *  Request parameters built from each MSNQRY-RECORD and passed  *
+      *  to MSNSEARC's COMMAREA.                                       *
+      *---------------------------------------------------------------*
+       COPY MSNCMREQ.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                                *
+      *---------------------------------------------------------------*
+       01  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-QUERIES              VALUE 'Y'.
+       01  WS-START-SEQUENCE             PIC 9(9) VALUE 1.
+       01  WS-SRC-IDX                    PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-QUERY-COUNT                PIC 9(9) COMP-5 VALUE ZERO.
+       01  WS-VALID-SRC-COUNT            PIC 9(2) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  Timestamp support for MSNCKP-TIMESTAMP.                      *
+      *---------------------------------------------------------------*
+       01  WS-ABSTIME                    PIC S9(15) COMP-3 VALUE ZERO.
+       01  WS-DATE-FORMATTED             PIC X(8)  VALUE SPACES.
+       01  WS-TIME-FORMATTED             PIC X(8)  VALUE SPACES.
+       01  WS-TIMESTAMP-TEXT             PIC X(26) VALUE SPACES.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALIZE-DRIVER THRU
+               END-INITIALIZE-DRIVER.
+
+           PERFORM PROCESS-QUERIES THRU
+               END-PROCESS-QUERIES
+               UNTIL END-OF-QUERIES.
+
+           PERFORM TERMINATE-DRIVER THRU
+               END-TERMINATE-DRIVER.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Work out where to resume: if a checkpoint for W00-DRIVER-ID  *
+      *  exists and is still 'P' (in progress - the prior run did not *
+      *  finish browsing MSNQRYF), resume right after the last        *
+      *  sequence it processed; otherwise (no checkpoint, or the      *
+      *  prior run completed) start a fresh pass at sequence 1. Then  *
+      *  position the MSNQRYF browse at WS-START-SEQUENCE.            *
+      *---------------------------------------------------------------*
+       INITIALIZE-DRIVER.
+
+           DISPLAY 'MSNDRV01 STARTING ==============================='.
+
+           MOVE 1 TO WS-START-SEQUENCE.
+           MOVE W00-DRIVER-ID TO MSNCKP-DRIVER-ID.
+
+           EXEC CICS READQ TS QUEUE('MSNCKPQ')
+                INTO     (MSNCKP-RECORD)
+                LENGTH   (LENGTH OF MSNCKP-RECORD)
+                ITEM     (1)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               EXEC CICS READ FILE('MSNCKPF')
+                    INTO     (MSNCKP-RECORD)
+                    RIDFLD   (W00-DRIVER-ID)
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+           END-IF.
+
+           IF (W03-RESP = DFHRESP(NORMAL)) AND MSNCKP-IN-PROGRESS
+               COMPUTE WS-START-SEQUENCE = MSNCKP-LAST-SEQUENCE + 1
+           END-IF.
+
+           MOVE ZERO TO WS-QUERY-COUNT.
+           MOVE WS-START-SEQUENCE TO MSNQRY-SEQUENCE.
+
+           EXEC CICS STARTBR FILE('MSNQRYF')
+                RIDFLD   (MSNQRY-SEQUENCE)
+                GTEQ
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'Y' TO WS-EOF-SWITCH
+               DISPLAY 'MSNQRYF HAS NO QUERIES AT OR AFTER SEQUENCE '
+               DISPLAY WS-START-SEQUENCE
+           END-IF.
+
+       END-INITIALIZE-DRIVER.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read the next query in sequence, run it and checkpoint past  *
+      *  it, until MSNQRYF is exhausted.                               *
+      *---------------------------------------------------------------*
+       PROCESS-QUERIES.
+
+           EXEC CICS READNEXT FILE('MSNQRYF')
+                INTO     (MSNQRY-RECORD)
+                RIDFLD   (MSNQRY-SEQUENCE)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               MOVE 'Y' TO WS-EOF-SWITCH
+           ELSE
+               ADD 1 TO WS-QUERY-COUNT
+               PERFORM RUN-ONE-QUERY THRU
+                   END-RUN-ONE-QUERY
+               PERFORM WRITE-CHECKPOINT THRU
+                   END-WRITE-CHECKPOINT
+           END-IF.
+
+       END-PROCESS-QUERIES.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Build COM-REQUEST from the current MSNQRY-RECORD and LINK    *
+      *  MSNSEARC with it as the COMMAREA. MSNSEARC's own RETURN-CODE *
+      *  tells us whether the search itself succeeded, but either way *
+      *  MSNSEARC has already audited/dead-lettered the attempt, so   *
+      *  this driver just logs a warning and moves on to the next     *
+      *  query - checkpointing here is about resuming MSNQRYF after   *
+      *  an outage, not about retrying a failed search.                *
+      *---------------------------------------------------------------*
+       RUN-ONE-QUERY.
+
+      *
+      * Flags/SortBy/ResultFields are OCCURS 1 TO 10 DEPENDING ON -
+      * at least one occurrence is mandatory even when this driver has
+      * no particular value to ask for, so each is defaulted to one
+      * occurrence carrying the service's "no preference" value rather
+      * than left at zero (zero would understate LENGTH OF COM-REQUEST
+      * and shift every field that follows out of position). SortBy--C
+      * and ResultFields--C are shared by every SourceRequest occurrence
+      * - see MSNCMREQ.cpy - so one default is set for all of them.
+      * R-string--C is OCCURS 0 TO 10 (zero is a valid occurrence count)
+      * and stays zero, same as SourceRequest--C below when a query has
+      * no sources.
+      *
+           MOVE 1 TO Flags--C            OF COM-REQUEST.
+           MOVE 'None' TO Flags OF COM-REQUEST (1).
+           MOVE 1 TO SortBy--C           OF COM-REQUEST.
+           MOVE 1 TO ResultFields--C     OF COM-REQUEST.
+           MOVE ZERO TO R-string--C      OF COM-REQUEST.
+
+           MOVE MSNQRY-APPID        TO AppID       OF COM-REQUEST.
+           MOVE MSNQRY-QUERY        TO Query       OF COM-REQUEST.
+           MOVE MSNQRY-CULTURE-INFO TO CultureInfo OF COM-REQUEST.
+           MOVE MSNQRY-SAFE-SEARCH  TO SafeSearch  OF COM-REQUEST.
+
+           MOVE ZERO TO Latitude  OF Location OF COM-REQUEST.
+           MOVE ZERO TO Longitude OF Location OF COM-REQUEST.
+           MOVE ZERO TO Radius    OF Location OF COM-REQUEST.
+
+      *
+      * MSNQRY-SOURCE-COUNT is PIC 9(2) (0-99) but MSNQRY-SOURCE-
+      * REQUEST is a fixed OCCURS 5 TIMES table - a hand-edited or
+      * malformed MSNQRYF record claiming more sources than that would
+      * drive an out-of-bounds subscript below, so the count is capped
+      * at the table size before it is used as one.
+      *
+           IF MSNQRY-SOURCE-COUNT > 5
+               DISPLAY 'WARNING - QUERY ', MSNQRY-SEQUENCE,
+                   ' SOURCE COUNT ', MSNQRY-SOURCE-COUNT,
+                   ' EXCEEDS MAXIMUM OF 5 - TRUNCATING'
+               MOVE 5 TO WS-VALID-SRC-COUNT
+           ELSE
+               MOVE MSNQRY-SOURCE-COUNT TO WS-VALID-SRC-COUNT
+           END-IF.
+
+           MOVE WS-VALID-SRC-COUNT TO SourceRequest--C OF COM-REQUEST.
+
+           PERFORM VARYING WS-SRC-IDX FROM 1 BY 1
+                     UNTIL WS-SRC-IDX > WS-VALID-SRC-COUNT
+               MOVE MSNQRY-SOURCE    (WS-SRC-IDX)
+                   TO R-Source  OF SourceRequest (WS-SRC-IDX)
+               MOVE MSNQRY-OFFSET    (WS-SRC-IDX)
+                   TO Offset    OF SourceRequest (WS-SRC-IDX)
+               MOVE MSNQRY-COUNT     (WS-SRC-IDX)
+                   TO R-Count   OF SourceRequest (WS-SRC-IDX)
+               MOVE MSNQRY-FILE-TYPE (WS-SRC-IDX)
+                   TO FileType  OF SourceRequest (WS-SRC-IDX)
+               MOVE 'None' TO SortBy (WS-SRC-IDX 1)
+               MOVE 'All'  TO ResultFields (WS-SRC-IDX 1)
+           END-PERFORM.
+
+           MOVE ZERO TO RETURN-CODE.
+
+           EXEC CICS LINK PROGRAM('MSNSEARC')
+                COMMAREA (COM-REQUEST)
+                LENGTH   (LENGTH OF COM-REQUEST)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL)) OR (RETURN-CODE NOT = 0)
+               DISPLAY 'WARNING - QUERY ', MSNQRY-SEQUENCE,
+                   ' DID NOT COMPLETE NORMALLY, RETURN-CODE='
+                   RETURN-CODE
+           END-IF.
+
+       END-RUN-ONE-QUERY.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Advance the checkpoint to the sequence just processed, in    *
+      *  both MSNCKPQ (fast path) and MSNCKPF (survives a cold        *
+      *  start). MSNCKPF is keyed, so READ UPDATE/REWRITE is used     *
+      *  once a record exists; the very first checkpoint of a fresh   *
+      *  run WRITEs it instead.                                        *
+      *---------------------------------------------------------------*
+       WRITE-CHECKPOINT.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                DATESEP
+                YYYYMMDD (WS-DATE-FORMATTED)
+                TIME     (WS-TIME-FORMATTED)
+                TIMESEP
+           END-EXEC.
+
+           STRING WS-DATE-FORMATTED WS-TIME-FORMATTED
+               DELIMITED BY SIZE INTO WS-TIMESTAMP-TEXT.
+
+           EXEC CICS READ FILE('MSNCKPF')
+                RIDFLD   (W00-DRIVER-ID)
+                UPDATE
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           MOVE W00-DRIVER-ID          TO MSNCKP-DRIVER-ID.
+           MOVE MSNQRY-SEQUENCE        TO MSNCKP-LAST-SEQUENCE.
+           MOVE WS-TIMESTAMP-TEXT      TO MSNCKP-TIMESTAMP.
+           MOVE 'P'                    TO MSNCKP-STATUS.
+
+           IF (W03-RESP = DFHRESP(NORMAL))
+               EXEC CICS REWRITE FILE('MSNCKPF')
+                    FROM     (MSNCKP-RECORD)
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('MSNCKPF')
+                    FROM     (MSNCKP-RECORD)
+                    RIDFLD   (W00-DRIVER-ID)
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+           END-IF.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - MSNCKPF CHECKPOINT WRITE FAILED'
+                   ', RESP=' W03-RESP ' RESP2=' W03-RESP2
+           END-IF.
+
+      *
+      * DELETEQ's RESP is not checked - QIDERR (the queue does not yet
+      * exist) is the expected outcome on this driver's very first
+      * checkpoint and is not a failure; WRITEQ immediately below is
+      * what actually has to succeed for the fast-path checkpoint to
+      * be usable, so that is the call whose RESP is checked.
+      *
+           EXEC CICS DELETEQ TS QUEUE('MSNCKPQ')
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           EXEC CICS WRITEQ TS QUEUE('MSNCKPQ')
+                FROM     (MSNCKP-RECORD)
+                RESP     (W03-RESP)
+                RESP2    (W03-RESP2)
+           END-EXEC.
+
+           IF (W03-RESP NOT = DFHRESP(NORMAL))
+               DISPLAY 'WARNING - MSNCKPQ CHECKPOINT WRITE FAILED'
+                   ', RESP=' W03-RESP ' RESP2=' W03-RESP2
+           END-IF.
+
+       END-WRITE-CHECKPOINT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  MSNQRYF is exhausted - end the browse and mark the           *
+      *  checkpoint complete so a future restart starts a fresh pass  *
+      *  at sequence 1 instead of finding nothing left to resume.     *
+      *  This is gated on END-OF-QUERIES (genuine end of file - the   *
+      *  STARTBR or a later READNEXT actually hit NOTFND), not on     *
+      *  WS-QUERY-COUNT, so a restart that resumes past a prior 'P'   *
+      *  checkpoint and immediately finds nothing left still marks    *
+      *  that checkpoint complete, rather than leaving it 'P' forever *
+      *  and repeating the same zero-work restart indefinitely.       *
+      *---------------------------------------------------------------*
+       TERMINATE-DRIVER.
+
+           EXEC CICS ENDBR FILE('MSNQRYF') END-EXEC.
+
+           IF END-OF-QUERIES
+               EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+
+               EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                    DATESEP
+                    YYYYMMDD (WS-DATE-FORMATTED)
+                    TIME     (WS-TIME-FORMATTED)
+                    TIMESEP
+               END-EXEC
+
+               STRING WS-DATE-FORMATTED WS-TIME-FORMATTED
+                   DELIMITED BY SIZE INTO WS-TIMESTAMP-TEXT
+
+               MOVE W00-DRIVER-ID        TO MSNCKP-DRIVER-ID
+               MOVE WS-TIMESTAMP-TEXT    TO MSNCKP-TIMESTAMP
+               MOVE 'C'                   TO MSNCKP-STATUS
+
+               EXEC CICS READ FILE('MSNCKPF')
+                    RIDFLD   (W00-DRIVER-ID)
+                    UPDATE
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+
+               MOVE 'C' TO MSNCKP-STATUS
+
+               IF (W03-RESP = DFHRESP(NORMAL))
+                   EXEC CICS REWRITE FILE('MSNCKPF')
+                        FROM     (MSNCKP-RECORD)
+                        RESP     (W03-RESP)
+                        RESP2    (W03-RESP2)
+                   END-EXEC
+               ELSE
+                   EXEC CICS WRITE FILE('MSNCKPF')
+                        FROM     (MSNCKP-RECORD)
+                        RIDFLD   (W00-DRIVER-ID)
+                        RESP     (W03-RESP)
+                        RESP2    (W03-RESP2)
+                   END-EXEC
+               END-IF
+
+               IF (W03-RESP NOT = DFHRESP(NORMAL))
+                   DISPLAY
+                       'WARNING - MSNCKPF COMPLETION WRITE FAILED'
+                       ', RESP=' W03-RESP ' RESP2=' W03-RESP2
+               END-IF
+
+               EXEC CICS DELETEQ TS QUEUE('MSNCKPQ')
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+
+               EXEC CICS WRITEQ TS QUEUE('MSNCKPQ')
+                    FROM     (MSNCKP-RECORD)
+                    RESP     (W03-RESP)
+                    RESP2    (W03-RESP2)
+               END-EXEC
+
+               IF (W03-RESP NOT = DFHRESP(NORMAL))
+                   DISPLAY
+                       'WARNING - MSNCKPQ COMPLETION WRITE FAILED'
+                       ', RESP=' W03-RESP ' RESP2=' W03-RESP2
+               END-IF
+           END-IF.
+
+           DISPLAY 'MSNDRV01 PROCESSED ', WS-QUERY-COUNT, ' QUERIES'.
+           DISPLAY 'MSNDRV01 STOPPING ==============================='.
+
+       END-TERMINATE-DRIVER.   EXIT.
+
+       END PROGRAM MSNDRV01.
