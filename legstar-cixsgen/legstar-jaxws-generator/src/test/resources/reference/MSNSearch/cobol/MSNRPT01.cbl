@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MSNRPT01.
+      *****************************************************************
+      * OVERVIEW                                                      *
+      * --------                                                      *
+      * Daily batch summary of MSNSEARC search activity, grouped by   *
+      * R-Source. Reads the MSNRESF results file (one record per      *
+      * Result occurrence, written by MSNSEARC/PRINT-RESULTS) and     *
+      * produces a printed MSNRPTF report showing, per source, the    *
+      * number of results returned, the number of distinct AppIDs     *
+      * that used it and the average Total the source reported for    *
+      * the day.                                                      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *---------------------------------------------------------------*
+      *  Results extract produced by MSNSEARC/PRINT-RESULTS.           *
+      *---------------------------------------------------------------*
+           SELECT MSNRESF ASSIGN TO MSNRESF
+               ORGANIZATION IS SEQUENTIAL.
+
+      *---------------------------------------------------------------*
+      *  Printed summary report.                                      *
+      *---------------------------------------------------------------*
+           SELECT MSNRPTF ASSIGN TO MSNRPTF
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+      *****************************************************************
+      *            F I L E       S E C T I O N                       *
+      *****************************************************************
+       FILE SECTION.
+
+       FD  MSNRESF
+           RECORDING MODE IS F.
+       COPY MSNRESFD.
+
+       FD  MSNRPTF
+           RECORDING MODE IS F.
+       01  MSNRPT-LINE                   PIC X(132).
+
+      *****************************************************************
+      *        W O R K I N G    S T O R A G E    S E C T I O N        *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+
+      *---------------------------------------------------------------*
+      *  Work variables                                                *
+      *---------------------------------------------------------------*
+       01  WS-EOF-SWITCH                 PIC X(1) VALUE 'N'.
+           88  END-OF-RESULTS             VALUE 'Y'.
+
+       01  WS-APPID-IX                   PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-SRC-IX                     PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-FOUND-IX                   PIC S9(4) COMP-5 VALUE ZERO.
+       01  WS-FOUND-SWITCH                PIC X(1) VALUE 'N'.
+           88  SOURCE-FOUND                VALUE 'Y'.
+           88  APPID-FOUND                 VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *  Accumulators, one row per distinct R-Source encountered.     *
+      *---------------------------------------------------------------*
+       01  WS-SOURCE-COUNT                PIC 9(4) COMP-5 VALUE ZERO.
+       01  WS-SOURCE-TABLE.
+           05  WS-SOURCE-ENTRY OCCURS 20 TIMES.
+               10  WS-SRC-NAME             PIC X(32).
+               10  WS-SRC-RESULT-COUNT     PIC 9(9) COMP-5 VALUE ZERO.
+               10  WS-SRC-TOTAL-SUM        PIC 9(9) COMP-5 VALUE ZERO.
+               10  WS-SRC-APPID-COUNT      PIC 9(4) COMP-5 VALUE ZERO.
+               10  WS-SRC-APPID-LIST OCCURS 50 TIMES
+                                           PIC X(40).
+
+      *---------------------------------------------------------------*
+      *  Report line layouts.                                         *
+      *---------------------------------------------------------------*
+       01  WS-HEADING-1.
+           05  FILLER                    PIC X(40) VALUE
+               'MSNSEARC DAILY SEARCH ACTIVITY BY SOURCE'.
+       01  WS-HEADING-2.
+           05  FILLER                    PIC X(32) VALUE 'SOURCE'.
+           05  FILLER                    PIC X(12) VALUE 'RESULTS'.
+           05  FILLER                    PIC X(14) VALUE
+               'DISTINCT-APPID'.
+           05  FILLER                    PIC X(14) VALUE 'AVG-TOTAL'.
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-SOURCE             PIC X(32).
+           05  WS-DTL-RESULTS            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  WS-DTL-APPIDS             PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(5) VALUE SPACES.
+           05  WS-DTL-AVG-TOTAL          PIC ZZZ,ZZ9.
+
+       01  WS-DTL-AVG-TOTAL-COMP         PIC 9(9) COMP-5 VALUE ZERO.
+
+      *****************************************************************
+      *    P R O C E D U R E  D I V I S I O N   S E C T I O N         *
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM INITIALIZE-REPORT THRU
+               END-INITIALIZE-REPORT.
+
+           PERFORM PROCESS-RESULTS THRU
+               END-PROCESS-RESULTS
+               UNTIL END-OF-RESULTS.
+
+           PERFORM PRINT-REPORT THRU
+               END-PRINT-REPORT.
+
+           PERFORM TERMINATE-REPORT THRU
+               END-TERMINATE-REPORT.
+
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *  Open files and prime the first read.                         *
+      *---------------------------------------------------------------*
+       INITIALIZE-REPORT.
+
+           DISPLAY 'MSNRPT01 STARTING ==============================='.
+
+           OPEN INPUT MSNRESF.
+           OPEN OUTPUT MSNRPTF.
+
+           PERFORM READ-RESULT-RECORD THRU
+               END-READ-RESULT-RECORD.
+
+       END-INITIALIZE-REPORT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Read one MSNRESF record, flagging end of file.               *
+      *---------------------------------------------------------------*
+       READ-RESULT-RECORD.
+
+           READ MSNRESF
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
+       END-READ-RESULT-RECORD.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Accumulate the current record into the source table, then   *
+      *  read the next one.                                           *
+      *---------------------------------------------------------------*
+       PROCESS-RESULTS.
+
+           PERFORM ACCUMULATE-RESULT THRU
+               END-ACCUMULATE-RESULT.
+
+           PERFORM READ-RESULT-RECORD THRU
+               END-READ-RESULT-RECORD.
+
+       END-PROCESS-RESULTS.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Find (or create) the source table row for MSNRES-SOURCE and  *
+      *  roll this Result occurrence's counts into it. WS-SRC-TOTAL-  *
+      *  SUM/WS-SRC-RESULT-COUNT together yield the average Total     *
+      *  printed per source - Total is repeated on every Result row   *
+      *  of the same SourceResponse, so this average is a traffic     *
+      *  proxy rather than a statistically distinct mean.             *
+      *---------------------------------------------------------------*
+       ACCUMULATE-RESULT.
+
+           MOVE 'N' TO WS-FOUND-SWITCH.
+           MOVE ZERO TO WS-FOUND-IX.
+
+           PERFORM VARYING WS-SRC-IX FROM 1 BY 1
+                     UNTIL WS-SRC-IX > WS-SOURCE-COUNT
+                           OR SOURCE-FOUND
+               IF WS-SRC-NAME (WS-SRC-IX) = MSNRES-SOURCE
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+                   MOVE WS-SRC-IX TO WS-FOUND-IX
+               END-IF
+           END-PERFORM.
+
+           IF SOURCE-FOUND
+               MOVE WS-FOUND-IX TO WS-SRC-IX
+           ELSE
+               IF WS-SOURCE-COUNT < 20
+                   ADD 1 TO WS-SOURCE-COUNT
+                   MOVE WS-SOURCE-COUNT TO WS-SRC-IX
+                   MOVE MSNRES-SOURCE TO WS-SRC-NAME (WS-SRC-IX)
+               END-IF
+           END-IF.
+
+           IF WS-SRC-IX > ZERO AND WS-SRC-IX NOT > 20
+               ADD 1 TO WS-SRC-RESULT-COUNT (WS-SRC-IX)
+               ADD MSNRES-SOURCE-TOTAL TO WS-SRC-TOTAL-SUM (WS-SRC-IX)
+               PERFORM ACCUMULATE-DISTINCT-APPID THRU
+                   END-ACCUMULATE-DISTINCT-APPID
+           END-IF.
+
+       END-ACCUMULATE-RESULT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Add MSNRES-APPID to the current source row's distinct AppID  *
+      *  list, unless it is already there or the list is full.       *
+      *---------------------------------------------------------------*
+       ACCUMULATE-DISTINCT-APPID.
+
+           MOVE 'N' TO WS-FOUND-SWITCH.
+
+           PERFORM VARYING WS-APPID-IX FROM 1 BY 1
+                     UNTIL WS-APPID-IX > WS-SRC-APPID-COUNT (WS-SRC-IX)
+               IF WS-SRC-APPID-LIST (WS-SRC-IX WS-APPID-IX)
+                       (1:40) = MSNRES-APPID
+                   MOVE 'Y' TO WS-FOUND-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF NOT APPID-FOUND AND
+              WS-SRC-APPID-COUNT (WS-SRC-IX) < 50
+               ADD 1 TO WS-SRC-APPID-COUNT (WS-SRC-IX)
+               MOVE MSNRES-APPID TO
+                   WS-SRC-APPID-LIST (WS-SRC-IX
+                       WS-SRC-APPID-COUNT (WS-SRC-IX))
+           END-IF.
+
+       END-ACCUMULATE-DISTINCT-APPID.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Write the heading and one detail line per source row.        *
+      *---------------------------------------------------------------*
+       PRINT-REPORT.
+
+           WRITE MSNRPT-LINE FROM WS-HEADING-1.
+           WRITE MSNRPT-LINE FROM WS-HEADING-2.
+
+           PERFORM VARYING WS-SRC-IX FROM 1 BY 1
+                     UNTIL WS-SRC-IX > WS-SOURCE-COUNT
+               MOVE WS-SRC-NAME (WS-SRC-IX) TO WS-DTL-SOURCE
+               MOVE WS-SRC-RESULT-COUNT (WS-SRC-IX)
+                   TO WS-DTL-RESULTS
+               MOVE WS-SRC-APPID-COUNT (WS-SRC-IX)
+                   TO WS-DTL-APPIDS
+               MOVE ZERO TO WS-DTL-AVG-TOTAL-COMP
+               IF WS-SRC-RESULT-COUNT (WS-SRC-IX) > ZERO
+                   COMPUTE WS-DTL-AVG-TOTAL-COMP =
+                       WS-SRC-TOTAL-SUM (WS-SRC-IX) /
+                       WS-SRC-RESULT-COUNT (WS-SRC-IX)
+               END-IF
+               MOVE WS-DTL-AVG-TOTAL-COMP TO WS-DTL-AVG-TOTAL
+               WRITE MSNRPT-LINE FROM WS-DETAIL-LINE
+           END-PERFORM.
+
+       END-PRINT-REPORT.   EXIT.
+
+      *---------------------------------------------------------------*
+      *  Close files and terminate.                                    *
+      *---------------------------------------------------------------*
+       TERMINATE-REPORT.
+
+           CLOSE MSNRESF.
+           CLOSE MSNRPTF.
+
+           DISPLAY 'MSNRPT01 STOPPING ==============================='.
+
+       END-TERMINATE-REPORT.   EXIT.
+
+       END PROGRAM MSNRPT01.
